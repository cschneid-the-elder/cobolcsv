@@ -39,10 +39,21 @@
            05  OLD-FIELD-PTR           POINTER     VALUE NULL.
            05  CSV-FIELD-LENGTH        PIC S9(009) BINARY VALUE +0.
            05  OLD-FIELD-LENGTH        PIC S9(009) BINARY VALUE +0.
-           05  PREV-REC-POSN           PIC S9(009) PACKED-DECIMAL 
+           05  PREV-REC-POSN           PIC S9(009) PACKED-DECIMAL
                                                    VALUE +1.
-           05  CURR-FIELD-POSN         PIC S9(009) PACKED-DECIMAL 
+           05  CURR-FIELD-POSN         PIC S9(009) PACKED-DECIMAL
                                                    VALUE +0.
+           05  SNIFF-NDX               PIC S9(004) BINARY VALUE +0.
+           05  SNIFF-SCAN-POSN         PIC S9(009) BINARY VALUE +0.
+           05  SNIFF-BEST-NDX          PIC S9(004) BINARY VALUE +0.
+           05  SNIFF-BEST-COUNT        PIC S9(009) BINARY VALUE +0.
+
+       01  WS-SNIFF-CANDIDATES.
+           05  WS-SNIFF-CANDIDATE     OCCURS 4 TIMES.
+               10  WS-SNIFF-CANDIDATE-CHAR
+                                       PIC X(001).
+               10  WS-SNIFF-CANDIDATE-COUNT
+                                       PIC S9(009) BINARY VALUE +0.
 
        01  WS-SWITCHES.
            05  PREV-RETURN-CODE        PIC S9(004) BINARY VALUE +0.
@@ -55,7 +66,9 @@
                88  QUOTE-FOUND                    VALUE 'Y' FALSE 'N'.
            05  ESCAPE-QUOTE-FOUND-SW   PIC X(001) VALUE 'N'.
                88  ESCAPE-QUOTE-FOUND             VALUE 'Y' FALSE 'N'.
-               
+           05  AT-DELIMITER-SW         PIC X(001) VALUE 'N'.
+               88  AT-DELIMITER                   VALUE 'Y' FALSE 'N'.
+
        Local-Storage Section.
        01  LS-WORK-AREAS.
            05  CURR-REC-POSN           PIC S9(009) PACKED-DECIMAL 
@@ -70,27 +83,42 @@
        Linkage Section.
        Copy CSVOPTS Replacing ==:PRFX:== By ==OPT-==.
        Copy CSVPARMS Replacing ==:PRFX:== By ==PARM-==.
-       
+       Copy CSVCKPT Replacing ==:PRFX:== By ==CKPT-==.
+
        01  CSV-RECORD.
-           05  OCCURS 0 TO UNBOUNDED 
+           05  OCCURS 0 TO UNBOUNDED
                DEPENDING PARM-RECORD-LENGTH PIC X(001).
-       
+
        01  CSV-FIELD.
-           05  OCCURS 0 TO UNBOUNDED 
+           05  OCCURS 0 TO UNBOUNDED
            DEPENDING CSV-FIELD-LENGTH PIC X(001).
-       
+
        01  OLD-CSV-FIELD PIC X(999999999).
-       
+
        Procedure Division Using
-         OPT-OPTS
-         PARM-RECORD-LENGTH
-         PARM-RECORD-ADDRESS
-         PARM-FIELD-LENGTH
-         PARM-FIELD-ADDRESS
-         .
-         
+           OPT-OPTS
+           PARM-RECORD-LENGTH
+           PARM-RECORD-ADDRESS
+           PARM-FIELD-LENGTH
+           PARM-FIELD-ADDRESS
+           CKPT-AREA
+           .
+
+           EVALUATE TRUE
+             WHEN OPT-CKPT-SAVE
+                  PERFORM 0050-CHECKPOINT-SAVE
+                  MOVE MY-RETURN-CODE TO RETURN-CODE
+                  GOBACK
+             WHEN OPT-CKPT-RESTORE
+                  PERFORM 0060-CHECKPOINT-RESTORE
+                  MOVE MY-RETURN-CODE TO RETURN-CODE
+                  GOBACK
+             WHEN OTHER
+                  CONTINUE
+           END-EVALUATE
+
            PERFORM 0100-INIT
-           
+
            IF PREV-REC-POSN > PARM-RECORD-LENGTH
            AND PREV-FIELD-COMPLETE
            AND NOT QUOTE-FOUND
@@ -124,6 +152,50 @@
            GOBACK
            .
 
+       0050-CHECKPOINT-SAVE.
+           IF CURR-FIELD-POSN > LENGTH OF CKPT-FIELD-DATA
+               SET RC-ERROR-CKPT TO TRUE
+           ELSE
+               MOVE PREV-REC-POSN          TO CKPT-PREV-REC-POSN
+               MOVE CURR-FIELD-POSN        TO CKPT-CURR-FIELD-POSN
+               MOVE PREV-RETURN-CODE       TO CKPT-PREV-RETURN-CODE
+               MOVE FIRST-TIME-SW          TO CKPT-FIRST-TIME-SW
+               MOVE QUOTE-FOUND-SW         TO CKPT-QUOTE-FOUND-SW
+               MOVE BACKSLASH-FOUND-SW     TO CKPT-BACKSLASH-FOUND-SW
+               MOVE ESCAPE-QUOTE-FOUND-SW
+                 TO CKPT-ESCAPE-QUOTE-FOUND-SW
+               MOVE CURR-FIELD-POSN        TO CKPT-FIELD-DATA-LENGTH
+               MOVE SPACES TO CKPT-FIELD-DATA
+               IF CURR-FIELD-POSN > 0
+                   MOVE CSV-FIELD(1:CURR-FIELD-POSN)
+                     TO CKPT-FIELD-DATA(1:CURR-FIELD-POSN)
+               END-IF
+           END-IF
+           .
+
+       0060-CHECKPOINT-RESTORE.
+           MOVE CKPT-PREV-REC-POSN    TO PREV-REC-POSN
+           MOVE CKPT-CURR-FIELD-POSN  TO CURR-FIELD-POSN
+           MOVE CKPT-PREV-RETURN-CODE TO PREV-RETURN-CODE
+           MOVE CKPT-FIRST-TIME-SW    TO FIRST-TIME-SW
+           MOVE CKPT-QUOTE-FOUND-SW   TO QUOTE-FOUND-SW
+           MOVE CKPT-BACKSLASH-FOUND-SW TO BACKSLASH-FOUND-SW
+           MOVE CKPT-ESCAPE-QUOTE-FOUND-SW
+             TO ESCAPE-QUOTE-FOUND-SW
+
+           IF CSV-FIELD-PTR = NULL
+               PERFORM 8010-ALLOCATE-FIELD
+           END-IF
+           PERFORM 8020-REALLOCATE-FIELD
+             UNTIL CSV-FIELD-LENGTH >= CKPT-FIELD-DATA-LENGTH
+           SET FIRST-TIME TO FALSE
+
+           IF CKPT-FIELD-DATA-LENGTH > 0
+               MOVE CKPT-FIELD-DATA(1:CKPT-FIELD-DATA-LENGTH)
+                 TO CSV-FIELD(1:CKPT-FIELD-DATA-LENGTH)
+           END-IF
+           .
+
        0100-INIT.
            IF PARM-RECORD-LENGTH <= 0
                SET RC-ERROR-PARM TO TRUE
@@ -146,17 +218,45 @@
                   MOVE MY-RETURN-CODE TO RETURN-CODE
                   GOBACK
            END-EVALUATE
-                      
+
+           IF OPT-FIELD-DELIMITER-LENGTH < 1
+           OR OPT-FIELD-DELIMITER-LENGTH > LENGTH OF OPT-FIELD-DELIMITER
+               SET RC-ERROR-OPT TO TRUE
+               MOVE MY-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+
            SET ADDRESS OF CSV-RECORD TO PARM-RECORD-ADDRESS
-           
+
            IF FIRST-TIME
                PERFORM 8010-ALLOCATE-FIELD
                SET PREV-RECORD-COMPLETE TO TRUE
                SET FIRST-TIME TO FALSE
+               IF OPT-STRIP-BOM
+                   PERFORM 0070-STRIP-BOM
+               END-IF
+               IF OPT-SNIFF-DELIMITERS
+                   PERFORM 1002-SNIFF-DELIMITER
+               END-IF
+           END-IF
+           .
+
+       0070-STRIP-BOM.
+      *    Record one only - if the caller says the file may carry a
+      *    UTF-8 byte order mark, skip over it before the first field
+      *    of the first record is scanned.  Advancing PREV-REC-POSN
+      *    rather than touching PARM-RECORD-ADDRESS/LENGTH keeps this
+      *    a one-time adjustment to where scanning starts, the same
+      *    mechanism a checkpoint restore uses to resume mid-record.
+           IF PARM-RECORD-LENGTH >= 3
+           AND CSV-RECORD(1:3) = X'EFBBBF'
+               MOVE 4 TO PREV-REC-POSN
            END-IF
            .
            
        1000-PROCESS-CSV-RECORD.
+           PERFORM 1001-CHECK-FOR-DELIMITER
+
            EVALUATE TRUE ALSO CSV-RECORD(CURR-REC-POSN:1)
              WHEN OPT-UNIX    ALSO '\'
                   IF BACKSLASH-FOUND
@@ -168,7 +268,7 @@
                   ELSE
                       SET BACKSLASH-FOUND TO TRUE
                   END-IF
-             WHEN OPT-UNIX    ALSO OPT-FIELD-DELIMITER
+             WHEN OPT-UNIX    ALSO OPT-FIELD-DELIMITER(1:1)
                   IF BACKSLASH-FOUND
                       SET BACKSLASH-FOUND TO FALSE
                       PERFORM 2000-MOVE-DATA-TO-FIELD
@@ -176,13 +276,33 @@
                           SET RC-RECORD-COMPLETE TO TRUE
                       END-IF
                   ELSE
-                      SET RC-FIELD-COMPLETE TO TRUE
+                      IF AT-DELIMITER
+                          COMPUTE CURR-REC-POSN =
+                            CURR-REC-POSN + OPT-FIELD-DELIMITER-LENGTH
+                              - 1
+                          SET RC-FIELD-COMPLETE TO TRUE
+                      ELSE
+                          PERFORM 2000-MOVE-DATA-TO-FIELD
+                          IF CURR-REC-POSN = PARM-RECORD-LENGTH
+                              SET RC-RECORD-COMPLETE TO TRUE
+                          END-IF
+                      END-IF
                   END-IF
-             WHEN OPT-RFC4180 ALSO OPT-FIELD-DELIMITER
+             WHEN OPT-RFC4180 ALSO OPT-FIELD-DELIMITER(1:1)
                   IF QUOTE-FOUND
                       PERFORM 2000-MOVE-DATA-TO-FIELD
                   ELSE
-                      SET RC-FIELD-COMPLETE TO TRUE
+                      IF AT-DELIMITER
+                          COMPUTE CURR-REC-POSN =
+                            CURR-REC-POSN + OPT-FIELD-DELIMITER-LENGTH
+                              - 1
+                          SET RC-FIELD-COMPLETE TO TRUE
+                      ELSE
+                          PERFORM 2000-MOVE-DATA-TO-FIELD
+                          IF CURR-REC-POSN = PARM-RECORD-LENGTH
+                              SET RC-RECORD-COMPLETE TO TRUE
+                          END-IF
+                      END-IF
                   END-IF
              WHEN OPT-RFC4180 ALSO '"'
                   *> Consider """" where the field value is just "
@@ -227,6 +347,81 @@
            END-EVALUATE
            .
 
+       1001-CHECK-FOR-DELIMITER.
+      *    Sets AT-DELIMITER-SW on when the configured delimiter -
+      *    which may be more than one character wide - begins at the
+      *    current record position and fits within what's left of
+      *    the record.  A single-character delimiter is just the
+      *    degenerate case of this same check.
+           IF CURR-REC-POSN + OPT-FIELD-DELIMITER-LENGTH - 1
+                > PARM-RECORD-LENGTH
+               SET AT-DELIMITER TO FALSE
+           ELSE
+               IF CSV-RECORD(CURR-REC-POSN:OPT-FIELD-DELIMITER-LENGTH)
+                  = OPT-FIELD-DELIMITER(1:OPT-FIELD-DELIMITER-LENGTH)
+                   SET AT-DELIMITER TO TRUE
+               ELSE
+                   SET AT-DELIMITER TO FALSE
+               END-IF
+           END-IF
+           .
+
+       1002-SNIFF-DELIMITER.
+      *    Guesses the field delimiter from the first record of a
+      *    file by counting how often each of a short list of usual
+      *    suspects appears in it, and taking whichever one appears
+      *    most often.  Runs once, on the first call for a file, when
+      *    the caller set OPT-SNIFF-DELIMITER-SW instead of naming a
+      *    delimiter explicitly; the detected delimiter is handed
+      *    back to the caller in OPT-FIELD-DELIMITER.
+           MOVE ','   TO WS-SNIFF-CANDIDATE-CHAR(1)
+           MOVE ';'   TO WS-SNIFF-CANDIDATE-CHAR(2)
+           MOVE X'09' TO WS-SNIFF-CANDIDATE-CHAR(3)
+           MOVE '|'   TO WS-SNIFF-CANDIDATE-CHAR(4)
+           MOVE 0 TO WS-SNIFF-CANDIDATE-COUNT(1)
+                     WS-SNIFF-CANDIDATE-COUNT(2)
+                     WS-SNIFF-CANDIDATE-COUNT(3)
+                     WS-SNIFF-CANDIDATE-COUNT(4)
+           MOVE 0 TO SNIFF-BEST-NDX
+           MOVE 0 TO SNIFF-BEST-COUNT
+
+           PERFORM 1003-SNIFF-ONE-CHAR
+             VARYING SNIFF-SCAN-POSN FROM PREV-REC-POSN BY 1
+             UNTIL SNIFF-SCAN-POSN > PARM-RECORD-LENGTH
+
+           PERFORM 1005-SNIFF-PICK-BEST
+             VARYING SNIFF-NDX FROM 1 BY 1
+             UNTIL SNIFF-NDX > 4
+
+           IF SNIFF-BEST-NDX > 0
+               MOVE WS-SNIFF-CANDIDATE-CHAR(SNIFF-BEST-NDX)
+                 TO OPT-FIELD-DELIMITER(1:1)
+               MOVE 1 TO OPT-FIELD-DELIMITER-LENGTH
+           END-IF
+           SET OPT-SNIFF-NONE TO TRUE
+           .
+
+       1003-SNIFF-ONE-CHAR.
+           PERFORM 1004-SNIFF-COUNT-AT-POSN
+             VARYING SNIFF-NDX FROM 1 BY 1
+             UNTIL SNIFF-NDX > 4
+           .
+
+       1004-SNIFF-COUNT-AT-POSN.
+           IF CSV-RECORD(SNIFF-SCAN-POSN:1)
+              = WS-SNIFF-CANDIDATE-CHAR(SNIFF-NDX)
+               ADD 1 TO WS-SNIFF-CANDIDATE-COUNT(SNIFF-NDX)
+           END-IF
+           .
+
+       1005-SNIFF-PICK-BEST.
+           IF WS-SNIFF-CANDIDATE-COUNT(SNIFF-NDX) > SNIFF-BEST-COUNT
+               MOVE WS-SNIFF-CANDIDATE-COUNT(SNIFF-NDX)
+                 TO SNIFF-BEST-COUNT
+               MOVE SNIFF-NDX TO SNIFF-BEST-NDX
+           END-IF
+           .
+
        2000-MOVE-DATA-TO-FIELD.
            ADD 1 TO CURR-FIELD-POSN
            IF CURR-FIELD-POSN > CSV-FIELD-LENGTH
