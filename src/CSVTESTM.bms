@@ -0,0 +1,94 @@
+***********************************************************************
+*                                                                     *
+*   CSVTESTM - BMS mapset for transaction CSVT (program CSVTEST).    *
+*                                                                     *
+*   One screen: key a sample record and a CSVOPTS combination,       *
+*   press Enter, and see CSVPARSE's field-by-field breakdown and     *
+*   the CSVRC condition it returned.  Paired symbolic map copybook   *
+*   is copybooks/CSVTESTM.cpy - keep the two in step by hand, the    *
+*   way this shop has always done it, since this shop has no BMS     *
+*   assembler to regenerate the copybook from this source.           *
+*                                                                     *
+***********************************************************************
+CSVTESTM DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+CSVTEST  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(1,1),                                            X
+               LENGTH=32,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               INITIAL='CSVTEST - CSVPARSE OPTION TESTER'
+*
+SRECCAP  DFHMDF POS=(3,1),                                            X
+               LENGTH=16,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='SAMPLE RECORD ->'
+SREC     DFHMDF POS=(3,18),                                           X
+               LENGTH=80,                                             X
+               ATTRB=(UNPROT,IC)
+*
+DLIMCAP  DFHMDF POS=(5,1),                                            X
+               LENGTH=11,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='DELIMITER ->'
+DLIM     DFHMDF POS=(5,13),                                           X
+               LENGTH=4,                                              X
+               ATTRB=UNPROT
+STYLCAP  DFHMDF POS=(5,20),                                           X
+               LENGTH=16,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='STYLE (U/R) ->'
+STYL     DFHMDF POS=(5,37),                                           X
+               LENGTH=1,                                              X
+               ATTRB=UNPROT
+EQLCAP   DFHMDF POS=(5,40),                                           X
+               LENGTH=24,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='TOLERATE LEAD EQUAL (T/F) ->'
+EQL      DFHMDF POS=(5,69),                                           X
+               LENGTH=1,                                              X
+               ATTRB=UNPROT
+SNIFCAP  DFHMDF POS=(6,1),                                            X
+               LENGTH=16,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='SNIFF MODE (Y/N)'
+SNIF     DFHMDF POS=(6,18),                                           X
+               LENGTH=1,                                              X
+               ATTRB=UNPROT
+*
+RCOUTCAP DFHMDF POS=(8,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='CSVRC RETURNED'
+RCOUT    DFHMDF POS=(8,16),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(ASKIP,BRT)
+*
+MSG      DFHMDF POS=(10,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(ASKIP,BRT)
+*
+FLD01    DFHMDF POS=(12,1),  LENGTH=60, ATTRB=ASKIP
+FLD02    DFHMDF POS=(13,1),  LENGTH=60, ATTRB=ASKIP
+FLD03    DFHMDF POS=(14,1),  LENGTH=60, ATTRB=ASKIP
+FLD04    DFHMDF POS=(15,1),  LENGTH=60, ATTRB=ASKIP
+FLD05    DFHMDF POS=(16,1),  LENGTH=60, ATTRB=ASKIP
+FLD06    DFHMDF POS=(17,1),  LENGTH=60, ATTRB=ASKIP
+FLD07    DFHMDF POS=(18,1),  LENGTH=60, ATTRB=ASKIP
+FLD08    DFHMDF POS=(19,1),  LENGTH=60, ATTRB=ASKIP
+FLD09    DFHMDF POS=(20,1),  LENGTH=60, ATTRB=ASKIP
+FLD10    DFHMDF POS=(21,1),  LENGTH=60, ATTRB=ASKIP
+*
+         DFHMDF POS=(23,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               INITIAL='ENTER TO PARSE  *  CLEAR TO EXIT'
+*
+         DFHMSD TYPE=FINAL
