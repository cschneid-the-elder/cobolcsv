@@ -23,9 +23,13 @@
        File-Control.
            >>IF IGY-COMPILER-VRM DEFINED
            Select INPUT01 Assign INPUT01.
+           Select CTLRPT Assign CTLRPT
+             Organization Line Sequential.
            >>ELSE
            Select INPUT01 Assign WS-INPUT01-NAME
              Organization Line Sequential.
+           Select CTLRPT Assign WS-CTLRPT-NAME
+             Organization Line Sequential.
            >>END-IF
        Data Division.
        File Section.
@@ -34,6 +38,12 @@
            Block 0
            Recording V.
        01  INPUT01-RECORD PIC X(27990).
+
+       FD  CTLRPT
+           Record Varying 1 To 132 Depending CTLRPT-RECORD-LENGTH
+           Block 0
+           Recording V.
+       01  CTLRPT-RECORD PIC X(132).
        Working-Storage Section.
        01  WS-CONSTANTS.
            05  MYNAME                  PIC X(008) VALUE 'EXAMPLE1'.
@@ -47,19 +57,13 @@
            >>END-IF
            05  INPUT01-RECORD-LENGTH   PIC S9(004) BINARY VALUE +0.
            05  FIELD-COUNT             PIC S9(004) BINARY VALUE +0.
-           05  FIRST-FIELD-LENGTH      PIC S9(009) BINARY VALUE +0.
-           05  SECOND-FIELD-LENGTH     PIC S9(009) BINARY VALUE +0.
-           05  THIRD-FIELD-LENGTH      PIC S9(009) BINARY VALUE +0.
-           05  FOURTH-FIELD-LENGTH     PIC S9(009) BINARY VALUE +0.
-           05  FIFTH-FIELD-LENGTH      PIC S9(009) BINARY VALUE +0.
-           05  FIRST-FIELD             PIC X(128)         VALUE SPACES.
-           05  SECOND-FIELD            PIC X(128)         VALUE SPACES.
-           05  THIRD-FIELD             PIC X(128)         VALUE SPACES.
-           05  FOURTH-FIELD            PIC X(128)         VALUE SPACES.
-           05  FIFTH-FIELD             PIC X(128)         VALUE SPACES.
+           05  WS-ROW-NUMBER           PIC S9(009) BINARY VALUE +0.
+           05  WS-HEADER-COUNT         PIC S9(004) BINARY VALUE +0.
            >>IF IGY-COMPILER-VRM NOT DEFINED
            05  WS-INPUT01-NAME         PIC X(128)         VALUE SPACES.
+           05  WS-CTLRPT-NAME          PIC X(128)         VALUE SPACES.
            >>END-IF
+           05  CTLRPT-RECORD-LENGTH    PIC S9(004) BINARY VALUE +0.
            05  WS-ARG-DLIM             PIC X(001)         VALUE SPACE.
            05  WS-ARG-STYLE            PIC X(001)         VALUE SPACE.
                88  WS-ARG-STYLE-UNIX                      VALUE 'U'.
@@ -67,7 +71,8 @@
            05  WS-ARG-EQUAL            PIC X(001)         VALUE SPACE.
                88  WS-ARG-EQUAL-TRUE                      VALUE 'T'.
                88  WS-ARG-EQUAL-FALSE                     VALUE 'F'.
-           
+           05  WS-CTOT-DISP            PIC Z(008)9.
+
        01  WS-SWITCHES.
            >>IF IGY-COMPILER-VRM DEFINED
            05  CSVPARSE-RETURN-CODE    PIC S9(004) BINARY VALUE +0.
@@ -80,6 +85,15 @@
 
        Copy CSVOPTS Replacing ==:PRFX:== By ==CSVPARSE-==.
        Copy CSVPARMS Replacing ==:PRFX:== By ==CSVPARSE-==.
+       Copy CSVCTOT Replacing ==:PRFX:== By ==CTOT-==.
+
+       01  WS-COLUMN-TABLE.
+           05  WS-COLUMN-ENTRY OCCURS 1 TO 2000 TIMES
+                 DEPENDING ON WS-HEADER-COUNT
+                 INDEXED BY WS-COL-NDX.
+               10  WS-COLUMN-NAME      PIC X(030)         VALUE SPACES.
+               10  WS-COLUMN-VALUE     PIC X(128)         VALUE SPACES.
+               10  WS-COLUMN-LENGTH    PIC S9(009) BINARY VALUE +0.
 
        Linkage Section.
        >>IF IGY-COMPILER-VRM NOT DEFINED
@@ -100,17 +114,21 @@
        Procedure Division.
         >>END-IF
           PERFORM 0100-INIT
-           
+
            OPEN INPUT INPUT01
-           
+           OPEN OUTPUT CTLRPT
+
            PERFORM 8010-READ-INPUT01
              UNTIL INPUT01-RECORD-LENGTH > 0
              OR INPUT01-EOF
-           
+
            PERFORM 1000-PROCESS-INPUT01
              UNTIL INPUT01-EOF
-           
+
+           PERFORM 8950-WRITE-CONTROL-TOTALS
+
            CLOSE INPUT01
+           CLOSE CTLRPT
            MOVE +0 TO RETURN-CODE
            GOBACK.
 
@@ -127,15 +145,17 @@
            >>ELSE
            SET ADDRESS OF DUMPER TO NULL
            ACCEPT WS-ARG-NB FROM ARGUMENT-NUMBER
-           IF WS-ARG-NB >= 4
+           IF WS-ARG-NB >= 5
                DISPLAY 1 UPON ARGUMENT-NUMBER
                ACCEPT WS-INPUT01-NAME FROM ARGUMENT-VALUE
                DISPLAY 2 UPON ARGUMENT-NUMBER
-               ACCEPT WS-ARG-DLIM FROM ARGUMENT-VALUE
+               ACCEPT WS-CTLRPT-NAME FROM ARGUMENT-VALUE
                DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-DLIM FROM ARGUMENT-VALUE
+               DISPLAY 4 UPON ARGUMENT-NUMBER
                ACCEPT WS-ARG-STYLE FROM ARGUMENT-VALUE
                MOVE UPPER-CASE(WS-ARG-STYLE) TO WS-ARG-STYLE
-               DISPLAY 4 UPON ARGUMENT-NUMBER
+               DISPLAY 5 UPON ARGUMENT-NUMBER
                ACCEPT WS-ARG-EQUAL FROM ARGUMENT-VALUE
                MOVE UPPER-CASE(WS-ARG-EQUAL) TO WS-ARG-EQUAL
            ELSE
@@ -184,38 +204,35 @@
              ' CSVPARSE-RETURN-CODE = ' 
              CSVPARSE-RETURN-CODE
            EVALUATE TRUE
-             WHEN FIELD-COUNT > 5
-                  DISPLAY MYNAME ' something is wrong'
-                  PERFORM 9999-ABEND
              WHEN CSVPARSE-RECORD-COMPLETE
+                  ADD 1 TO CTOT-RECORD-COMPLETE-COUNT
                   ADD 1 TO FIELD-COUNT
-                  PERFORM 1010-MOVE-TO-FIELD
-                  DISPLAY MYNAME ' FIRST-FIELD  = ' 
-                    FIRST-FIELD(1:FIRST-FIELD-LENGTH)
-                  DISPLAY MYNAME ' SECOND-FIELD = ' 
-                    SECOND-FIELD(1:SECOND-FIELD-LENGTH)
-                  DISPLAY MYNAME ' THIRD-FIELD  = ' 
-                    THIRD-FIELD(1:THIRD-FIELD-LENGTH)
-                  DISPLAY MYNAME ' FOURTH-FIELD = ' 
-                    FOURTH-FIELD(1:FOURTH-FIELD-LENGTH)
-                  DISPLAY MYNAME ' FIFTH-FIELD  = ' 
-                    FIFTH-FIELD(1:FIFTH-FIELD-LENGTH)
+                  PERFORM 1015-UPDATE-CTOT-FIELD-STATS
+                  PERFORM 1010-STORE-FIELD
+                  ADD 1 TO WS-ROW-NUMBER
+                  ADD 1 TO CTOT-ROWS-COMPLETED
+                  PERFORM 1020-END-OF-ROW
                   INITIALIZE FIELD-COUNT INPUT01-RECORD-LENGTH
                   PERFORM 8010-READ-INPUT01
                     UNTIL INPUT01-RECORD-LENGTH > 0
                     OR INPUT01-EOF
              WHEN CSVPARSE-FIELD-COMPLETE
+                  ADD 1 TO CTOT-FIELD-COMPLETE-COUNT
                   ADD 1 TO FIELD-COUNT
-                  PERFORM 1010-MOVE-TO-FIELD
+                  PERFORM 1015-UPDATE-CTOT-FIELD-STATS
+                  PERFORM 1010-STORE-FIELD
              WHEN CSVPARSE-FIELD-INCOMPLETE
+                  ADD 1 TO CTOT-FIELD-INCOMPLETE-COUNT
                   INITIALIZE INPUT01-RECORD-LENGTH
                   PERFORM 8010-READ-INPUT01
                     UNTIL INPUT01-RECORD-LENGTH > 0
                     OR INPUT01-EOF
              WHEN CSVPARSE-ERROR-OPT
+                  ADD 1 TO CTOT-ERROR-OPT-COUNT
                   DISPLAY MYNAME ' error in CSVPARSE options'
                   PERFORM 9999-ABEND
              WHEN CSVPARSE-ERROR-PARM
+                  ADD 1 TO CTOT-ERROR-PARM-COUNT
                   DISPLAY MYNAME ' error in CSVPARSE parms'
                   PERFORM 9999-ABEND
              WHEN OTHER
@@ -223,62 +240,193 @@
                   PERFORM 9999-ABEND
            END-EVALUATE
            .
-           
-       1010-MOVE-TO-FIELD.
+
+       1015-UPDATE-CTOT-FIELD-STATS.
+           ADD 1 TO CTOT-FIELDS-PARSED
+           IF CSVPARSE-FIELD-LENGTH < CTOT-MIN-FIELD-LENGTH
+               MOVE CSVPARSE-FIELD-LENGTH TO CTOT-MIN-FIELD-LENGTH
+           END-IF
+           IF CSVPARSE-FIELD-LENGTH > CTOT-MAX-FIELD-LENGTH
+               MOVE CSVPARSE-FIELD-LENGTH TO CTOT-MAX-FIELD-LENGTH
+           END-IF
+           .
+
+       1010-STORE-FIELD.
            SET ADDRESS OF DUMMY-FIELD TO CSVPARSE-FIELD-ADDRESS
-           EVALUATE FIELD-COUNT ALSO CSVPARSE-FIELD-LENGTH
-             WHEN 1 ALSO 0
-                  INITIALIZE FIRST-FIELD 
-                  MOVE 1 TO FIRST-FIELD-LENGTH
-             WHEN 1 ALSO ANY
-                  MOVE DUMMY-FIELD(1:CSVPARSE-FIELD-LENGTH)
-                    TO FIRST-FIELD
-                  MOVE CSVPARSE-FIELD-LENGTH TO FIRST-FIELD-LENGTH
-             WHEN 2 ALSO 0
-                  INITIALIZE SECOND-FIELD 
-                  MOVE 1 TO SECOND-FIELD-LENGTH
-             WHEN 2 ALSO ANY
-                  MOVE DUMMY-FIELD(1:CSVPARSE-FIELD-LENGTH)
-                    TO SECOND-FIELD
-                  MOVE CSVPARSE-FIELD-LENGTH TO SECOND-FIELD-LENGTH
-             WHEN 3 ALSO 0
-                  INITIALIZE THIRD-FIELD 
-                  MOVE 1 TO THIRD-FIELD-LENGTH
-             WHEN 3 ALSO ANY
-                  MOVE DUMMY-FIELD(1:CSVPARSE-FIELD-LENGTH)
-                    TO THIRD-FIELD
-                  MOVE CSVPARSE-FIELD-LENGTH TO THIRD-FIELD-LENGTH
-             WHEN 4 ALSO 0
-                  INITIALIZE FOURTH-FIELD 
-                  MOVE 1 TO FOURTH-FIELD-LENGTH
-             WHEN 4 ALSO ANY
-                  MOVE DUMMY-FIELD(1:CSVPARSE-FIELD-LENGTH)
-                    TO FOURTH-FIELD
-                  MOVE CSVPARSE-FIELD-LENGTH TO FOURTH-FIELD-LENGTH
-             WHEN 5 ALSO 0
-                  INITIALIZE FIFTH-FIELD 
-                  MOVE 1 TO FIFTH-FIELD-LENGTH
-             WHEN 5 ALSO ANY
-                  MOVE DUMMY-FIELD(1:CSVPARSE-FIELD-LENGTH)
-                    TO FIFTH-FIELD
-                  MOVE CSVPARSE-FIELD-LENGTH TO FIFTH-FIELD-LENGTH
+           EVALUATE TRUE
+             WHEN WS-ROW-NUMBER = 0
+                  *> Row one is the header - its fields name the
+                  *> columns rather than holding data values, and it
+                  *> is what sizes the column table for every row
+                  *> that follows.
+                  PERFORM 1011-STORE-HEADER-NAME
+             WHEN FIELD-COUNT <= WS-HEADER-COUNT
+                  PERFORM 1012-STORE-COLUMN-VALUE
              WHEN OTHER
-                  DISPLAY MYNAME ' FIELD-COUNT has an invalid value'
+                  *> More fields than the header named - 1020-END-OF
+                  *> -ROW catches and reports the mismatch once the
+                  *> whole row has come back from CSVPARSE.
+                  CONTINUE
+           END-EVALUATE
+           .
+
+       1011-STORE-HEADER-NAME.
+           MOVE FIELD-COUNT TO WS-HEADER-COUNT
+           IF CSVPARSE-FIELD-LENGTH = 0
+               INITIALIZE WS-COLUMN-NAME(FIELD-COUNT)
+           ELSE
+               MOVE DUMMY-FIELD(1:CSVPARSE-FIELD-LENGTH)
+                 TO WS-COLUMN-NAME(FIELD-COUNT)
+           END-IF
+           .
+
+       1012-STORE-COLUMN-VALUE.
+           IF CSVPARSE-FIELD-LENGTH = 0
+               INITIALIZE WS-COLUMN-VALUE(FIELD-COUNT)
+               MOVE 1 TO WS-COLUMN-LENGTH(FIELD-COUNT)
+           ELSE
+               MOVE DUMMY-FIELD(1:CSVPARSE-FIELD-LENGTH)
+                 TO WS-COLUMN-VALUE(FIELD-COUNT)
+               MOVE CSVPARSE-FIELD-LENGTH
+                 TO WS-COLUMN-LENGTH(FIELD-COUNT)
+           END-IF
+           .
+
+       1020-END-OF-ROW.
+           EVALUATE TRUE
+             WHEN WS-ROW-NUMBER = 1
+                  DISPLAY MYNAME ' header row, columns = '
+                    WS-HEADER-COUNT
+             WHEN FIELD-COUNT NOT = WS-HEADER-COUNT
+                  DISPLAY MYNAME ' row ' WS-ROW-NUMBER
+                    ' has ' FIELD-COUNT
+                    ' fields but the header has ' WS-HEADER-COUNT
                   PERFORM 9999-ABEND
+             WHEN OTHER
+                  PERFORM 1030-DISPLAY-ROW
            END-EVALUATE
            .
-           
+
+       1030-DISPLAY-ROW.
+           PERFORM 1031-DISPLAY-COLUMN
+             VARYING WS-COL-NDX FROM 1 BY 1
+             UNTIL WS-COL-NDX > WS-HEADER-COUNT
+           .
+
+       1031-DISPLAY-COLUMN.
+           DISPLAY
+             MYNAME ' row ' WS-ROW-NUMBER ' '
+             WS-COLUMN-NAME(WS-COL-NDX) ' = '
+             WS-COLUMN-VALUE(WS-COL-NDX)
+               (1:WS-COLUMN-LENGTH(WS-COL-NDX))
+           .
+
        8010-READ-INPUT01.
            READ INPUT01
              AT END SET INPUT01-EOF TO TRUE
+             NOT AT END ADD 1 TO CTOT-RECORDS-READ
            END-READ
            .
-           
+
        8020-SET-CSVPARSE-PARMS.
            SET CSVPARSE-RECORD-ADDRESS TO ADDRESS OF INPUT01-RECORD
            MOVE INPUT01-RECORD-LENGTH TO CSVPARSE-RECORD-LENGTH
            .
-           
+
+       8950-WRITE-CONTROL-TOTALS.
+           MOVE CTOT-RECORDS-READ TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'RECORDS READ=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           MOVE 40 TO CTLRPT-RECORD-LENGTH
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-ROWS-COMPLETED TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'ROWS COMPLETED=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-FIELDS-PARSED TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'FIELDS PARSED=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           IF CTOT-FIELDS-PARSED = 0
+               MOVE +0 TO CTOT-MIN-FIELD-LENGTH
+           END-IF
+           MOVE CTOT-MIN-FIELD-LENGTH TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'MIN FIELD LENGTH=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-MAX-FIELD-LENGTH TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'MAX FIELD LENGTH=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-FIELD-COMPLETE-COUNT TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'RC FIELD-COMPLETE=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-RECORD-COMPLETE-COUNT TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'RC RECORD-COMPLETE=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-FIELD-INCOMPLETE-COUNT TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'RC FIELD-INCOMPLETE=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-ERROR-OPT-COUNT TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'RC ERROR-OPT=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-ERROR-PARM-COUNT TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'RC ERROR-PARM=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-ERROR-CKPT-COUNT TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'RC ERROR-CKPT=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+           .
+
        9999-ABEND.
            >>IF IGY-COMPILER-VRM DEFINED
            CALL 'CEE3ABD' USING
