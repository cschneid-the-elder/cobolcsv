@@ -0,0 +1,284 @@
+       Identification Division.
+       Program-ID. CSVBUILD.
+      *
+      * The purpose of this program is the mirror image of CSVPARSE -
+      * instead of taking raw CSV record bytes apart into fields, it
+      * takes a field value from the caller and appends it, correctly
+      * quoted and escaped, to a growing output record.  It shares
+      * CSVOPTS with CSVPARSE so a job that reads a vendor file with
+      * one set of options can write one back out with the same set.
+      *
+      * Call this once per field, in column order, setting
+      * PARM-FIRST-FIELD to 'Y' on the first field of each output
+      * record so CSVBUILD knows to start a fresh record instead of
+      * appending a delimiter first.  PARM-RECORD-ADDRESS/LENGTH are
+      * returned on every call and describe the record built so far;
+      * the caller should have copied it out (or written it) before
+      * the next record's first field is built, the same way a
+      * caller of CSVPARSE must copy a field out before the next
+      * call.
+      *
+       Environment Division.
+       Configuration Section.
+       Repository.
+           Function All Intrinsic.
+       Data Division.
+       Working-Storage Section.
+       01  WS-CONSTANTS.
+           05  MYNAME                  PIC X(008) VALUE 'CSVBUILD'.
+           05  DEFAULT-RECORD-LENGTH   PIC S9(009) BINARY VALUE +100.
+
+       01  WS-WORK-AREAS.
+           05  BLD-RECORD-PTR          POINTER     VALUE NULL.
+           05  OLD-RECORD-PTR          POINTER     VALUE NULL.
+           05  BLD-RECORD-CAPACITY     PIC S9(009) BINARY VALUE +0.
+           05  OLD-RECORD-CAPACITY     PIC S9(009) BINARY VALUE +0.
+           05  BLD-CURR-RECORD-POSN    PIC S9(009) PACKED-DECIMAL
+                                                   VALUE +0.
+           05  BLD-CURR-FIELD-POSN     PIC S9(009) PACKED-DECIMAL
+                                                   VALUE +0.
+           05  BLD-DELIM-START-POSN    PIC S9(009) PACKED-DECIMAL
+                                                   VALUE +0.
+
+       01  WS-SWITCHES.
+           05  FIRST-TIME-SW           PIC X(001) VALUE 'Y'.
+               88  FIRST-TIME                     VALUE 'Y' FALSE 'N'.
+           05  NEEDS-QUOTE-SW          PIC X(001) VALUE 'N'.
+               88  NEEDS-QUOTE                    VALUE 'Y' FALSE 'N'.
+           05  AT-DELIMITER-SW         PIC X(001) VALUE 'N'.
+               88  AT-DELIMITER                   VALUE 'Y' FALSE 'N'.
+
+       Local-Storage Section.
+       01  LS-SWITCHES.
+           05  MY-RETURN-CODE          PIC S9(004) BINARY VALUE +0.
+           Copy CSVBRC Replacing ==:PRFX:== By ==RC-==.
+
+       Linkage Section.
+       Copy CSVOPTS Replacing ==:PRFX:== By ==OPT-==.
+       Copy CSVBPARMS Replacing ==:PRFX:== By ==PARM-==.
+
+       01  BLD-FIELD.
+           05  OCCURS 0 TO UNBOUNDED
+               DEPENDING PARM-FIELD-LENGTH PIC X(001).
+
+       01  BLD-OUTPUT-RECORD.
+           05  OCCURS 0 TO UNBOUNDED
+               DEPENDING BLD-RECORD-CAPACITY PIC X(001).
+
+       01  OLD-OUTPUT-RECORD PIC X(999999999).
+
+       Procedure Division Using
+           OPT-OPTS
+           PARM-FIELD-LENGTH
+           PARM-FIELD-ADDRESS
+           PARM-RECORD-LENGTH
+           PARM-RECORD-ADDRESS
+           PARM-FIRST-FIELD-SW
+           .
+
+           PERFORM 0100-INIT
+
+           PERFORM 1000-APPEND-FIELD
+           SET RC-FIELD-APPENDED TO TRUE
+
+           MOVE BLD-CURR-RECORD-POSN TO PARM-RECORD-LENGTH
+           SET  PARM-RECORD-ADDRESS TO BLD-RECORD-PTR
+           MOVE MY-RETURN-CODE TO RETURN-CODE
+           GOBACK
+           .
+
+       0100-INIT.
+           EVALUATE TRUE
+             WHEN OPT-UNIX
+             WHEN OPT-RFC4180
+                  CONTINUE
+             WHEN OTHER
+                  SET RC-ERROR-OPT TO TRUE
+                  MOVE MY-RETURN-CODE TO RETURN-CODE
+                  GOBACK
+           END-EVALUATE
+
+           IF OPT-FIELD-DELIMITER-LENGTH < 1
+           OR OPT-FIELD-DELIMITER-LENGTH > LENGTH OF OPT-FIELD-DELIMITER
+               SET RC-ERROR-OPT TO TRUE
+               MOVE MY-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF PARM-FIELD-LENGTH < 0
+               SET RC-ERROR-PARM TO TRUE
+               MOVE MY-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF PARM-FIELD-LENGTH > 0
+               SET ADDRESS OF BLD-FIELD TO PARM-FIELD-ADDRESS
+               IF PARM-FIELD-ADDRESS = NULL
+                   SET RC-ERROR-PARM TO TRUE
+                   MOVE MY-RETURN-CODE TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF
+
+           IF FIRST-TIME
+               PERFORM 8010-ALLOCATE-RECORD
+               SET FIRST-TIME TO FALSE
+           END-IF
+
+           IF PARM-FIRST-FIELD
+               MOVE +0 TO BLD-CURR-RECORD-POSN
+           END-IF
+           .
+
+       1000-APPEND-FIELD.
+           IF NOT PARM-FIRST-FIELD
+               PERFORM 2500-APPEND-DELIM-TO-RECORD
+           END-IF
+
+           EVALUATE TRUE
+             WHEN OPT-UNIX
+                  PERFORM 1100-APPEND-FIELD-UNIX
+             WHEN OPT-RFC4180
+                  PERFORM 1200-APPEND-FIELD-RFC4180
+           END-EVALUATE
+           .
+
+       1100-APPEND-FIELD-UNIX.
+           PERFORM 2000-APPEND-CHAR-UNIX
+             VARYING BLD-CURR-FIELD-POSN FROM 1 BY 1
+             UNTIL BLD-CURR-FIELD-POSN > PARM-FIELD-LENGTH
+           .
+
+       1200-APPEND-FIELD-RFC4180.
+           SET NEEDS-QUOTE TO FALSE
+           PERFORM 1210-SCAN-FOR-QUOTE-NEED
+             VARYING BLD-CURR-FIELD-POSN FROM 1 BY 1
+             UNTIL BLD-CURR-FIELD-POSN > PARM-FIELD-LENGTH
+             OR NEEDS-QUOTE
+
+           IF NEEDS-QUOTE
+               PERFORM 2600-APPEND-QUOTE-TO-RECORD
+           END-IF
+
+           PERFORM 2100-APPEND-CHAR-RFC4180
+             VARYING BLD-CURR-FIELD-POSN FROM 1 BY 1
+             UNTIL BLD-CURR-FIELD-POSN > PARM-FIELD-LENGTH
+
+           IF NEEDS-QUOTE
+               PERFORM 2600-APPEND-QUOTE-TO-RECORD
+           END-IF
+           .
+
+       1210-SCAN-FOR-QUOTE-NEED.
+           PERFORM 1220-CHECK-FOR-DELIMITER
+           IF AT-DELIMITER
+           OR BLD-FIELD(BLD-CURR-FIELD-POSN:1) = '"'
+               SET NEEDS-QUOTE TO TRUE
+           END-IF
+           .
+
+      *    Sets AT-DELIMITER-SW on when the configured delimiter -
+      *    which may be more than one character wide - begins at the
+      *    current field position and fits within what's left of the
+      *    field.  A single-character delimiter is just the
+      *    degenerate case of this same check.  Mirrors CSVPARSE's
+      *    own 1001-CHECK-FOR-DELIMITER.
+       1220-CHECK-FOR-DELIMITER.
+           IF BLD-CURR-FIELD-POSN + OPT-FIELD-DELIMITER-LENGTH - 1
+                > PARM-FIELD-LENGTH
+               SET AT-DELIMITER TO FALSE
+           ELSE
+               IF BLD-FIELD(BLD-CURR-FIELD-POSN:
+                             OPT-FIELD-DELIMITER-LENGTH)
+                  = OPT-FIELD-DELIMITER(1:OPT-FIELD-DELIMITER-LENGTH)
+                   SET AT-DELIMITER TO TRUE
+               ELSE
+                   SET AT-DELIMITER TO FALSE
+               END-IF
+           END-IF
+           .
+
+       2000-APPEND-CHAR-UNIX.
+           PERFORM 1220-CHECK-FOR-DELIMITER
+           EVALUATE TRUE
+             WHEN AT-DELIMITER
+             WHEN BLD-FIELD(BLD-CURR-FIELD-POSN:1) = '\'
+                  PERFORM 2700-APPEND-BACKSLASH-TO-RECORD
+                  PERFORM 2800-APPEND-FIELD-CHAR-TO-RECORD
+             WHEN OTHER
+                  PERFORM 2800-APPEND-FIELD-CHAR-TO-RECORD
+           END-EVALUATE
+           .
+
+       2100-APPEND-CHAR-RFC4180.
+           EVALUATE BLD-FIELD(BLD-CURR-FIELD-POSN:1)
+             WHEN '"'
+                  PERFORM 2600-APPEND-QUOTE-TO-RECORD
+                  PERFORM 2800-APPEND-FIELD-CHAR-TO-RECORD
+             WHEN OTHER
+                  PERFORM 2800-APPEND-FIELD-CHAR-TO-RECORD
+           END-EVALUATE
+           .
+
+       2500-APPEND-DELIM-TO-RECORD.
+           ADD OPT-FIELD-DELIMITER-LENGTH TO BLD-CURR-RECORD-POSN
+           IF BLD-CURR-RECORD-POSN > BLD-RECORD-CAPACITY
+               PERFORM 8020-REALLOCATE-RECORD
+           END-IF
+           COMPUTE BLD-DELIM-START-POSN =
+             BLD-CURR-RECORD-POSN - OPT-FIELD-DELIMITER-LENGTH + 1
+           MOVE OPT-FIELD-DELIMITER(1:OPT-FIELD-DELIMITER-LENGTH)
+             TO BLD-OUTPUT-RECORD(BLD-DELIM-START-POSN:
+                                   OPT-FIELD-DELIMITER-LENGTH)
+           .
+
+       2600-APPEND-QUOTE-TO-RECORD.
+           ADD 1 TO BLD-CURR-RECORD-POSN
+           IF BLD-CURR-RECORD-POSN > BLD-RECORD-CAPACITY
+               PERFORM 8020-REALLOCATE-RECORD
+           END-IF
+           MOVE '"' TO BLD-OUTPUT-RECORD(BLD-CURR-RECORD-POSN:1)
+           .
+
+       2700-APPEND-BACKSLASH-TO-RECORD.
+           ADD 1 TO BLD-CURR-RECORD-POSN
+           IF BLD-CURR-RECORD-POSN > BLD-RECORD-CAPACITY
+               PERFORM 8020-REALLOCATE-RECORD
+           END-IF
+           MOVE '\' TO BLD-OUTPUT-RECORD(BLD-CURR-RECORD-POSN:1)
+           .
+
+       2800-APPEND-FIELD-CHAR-TO-RECORD.
+           ADD 1 TO BLD-CURR-RECORD-POSN
+           IF BLD-CURR-RECORD-POSN > BLD-RECORD-CAPACITY
+               PERFORM 8020-REALLOCATE-RECORD
+           END-IF
+           MOVE BLD-FIELD(BLD-CURR-FIELD-POSN:1)
+             TO BLD-OUTPUT-RECORD(BLD-CURR-RECORD-POSN:1)
+           .
+
+       8010-ALLOCATE-RECORD.
+           MOVE DEFAULT-RECORD-LENGTH TO BLD-RECORD-CAPACITY
+           ALLOCATE
+             BLD-RECORD-CAPACITY CHARACTERS
+             INITIALIZED
+             RETURNING BLD-RECORD-PTR
+           SET ADDRESS OF BLD-OUTPUT-RECORD TO BLD-RECORD-PTR
+           .
+
+       8020-REALLOCATE-RECORD.
+           SET OLD-RECORD-PTR TO BLD-RECORD-PTR
+           SET ADDRESS OF OLD-OUTPUT-RECORD TO OLD-RECORD-PTR
+           MOVE BLD-RECORD-CAPACITY TO OLD-RECORD-CAPACITY
+           COMPUTE BLD-RECORD-CAPACITY = BLD-RECORD-CAPACITY * 2
+           ALLOCATE
+             BLD-RECORD-CAPACITY CHARACTERS
+             INITIALIZED
+             RETURNING BLD-RECORD-PTR
+           SET ADDRESS OF BLD-OUTPUT-RECORD TO BLD-RECORD-PTR
+           MOVE OLD-OUTPUT-RECORD(1:OLD-RECORD-CAPACITY)
+             TO BLD-OUTPUT-RECORD
+           FREE OLD-RECORD-PTR
+           SET ADDRESS OF OLD-OUTPUT-RECORD TO NULL
+           .
+
