@@ -0,0 +1,325 @@
+       Identification Division.
+       Program-ID. CSVTEST.
+      *
+      * The purpose of this program is to give us a way to try a
+      * CSVOPTS combination against one sample record without
+      * keying up a whole batch run first.  Transaction CSVT sends
+      * screen CSVTEST (mapset CSVTESTM): paste in one sample
+      * record, pick the delimiter/style/tolerate-leading-equal/
+      * sniff-mode values, hit Enter, and CSVPARSE's field-by-field
+      * breakdown and the CSVRC condition it returned come back on
+      * the same screen - no JCL, no spool to read.
+      *
+      * This is a straight pseudo-conversational inquiry screen: the
+      * COMMAREA only carries a one-byte flag saying whether we've
+      * already sent the map once, since there's nothing else about
+      * one parse attempt worth remembering between AID keys.
+      *
+      * This program and its mapset are the one part of this system
+      * that cannot be exercised outside an actual CICS region - EXEC
+      * CICS commands need the CICS translator ahead of the compiler,
+      * and there's no CICS here to run the transaction under once
+      * it's translated and compiled.  Desk-checked carefully against
+      * the CICS Application Programming Reference instead.
+      *
+       Environment Division.
+       Configuration Section.
+       Repository.
+           Function All Intrinsic.
+       Data Division.
+       Working-Storage Section.
+       01  WS-CONSTANTS.
+           05  MYNAME                  PIC X(008) VALUE 'CSVTEST'.
+
+       01  WS-WORK-AREAS.
+           05  WS-FIELD-COUNT          PIC S9(004) BINARY VALUE +0.
+           05  WS-LINE-NDX             PIC S9(004) BINARY VALUE +0.
+           05  WS-LINE-COUNT           PIC S9(004) BINARY VALUE +0.
+           05  WS-DISP-FIELD-NB        PIC Z(003)9.
+           05  WS-REC-LENGTH           PIC S9(004) BINARY VALUE +0.
+
+       01  WS-SWITCHES.
+           05  CSVPARSE-RETURN-CODE    PIC S9(004) BINARY VALUE +0.
+           Copy CSVRC Replacing ==:PRFX:== By ==CSVPARSE-==.
+           05  WS-INPUT-VALID-SW       PIC X(001) VALUE 'Y'.
+               88  WS-INPUT-VALID                 VALUE 'Y' FALSE 'N'.
+           05  WS-MORE-FIELDS-SW       PIC X(001) VALUE 'Y'.
+               88  WS-MORE-FIELDS                 VALUE 'Y' FALSE 'N'.
+
+       Copy CSVOPTS  Replacing ==:PRFX:== By ==CSVPARSE-==.
+       Copy CSVPARMS Replacing ==:PRFX:== By ==CSVPARSE-==.
+
+       01  WS-SAMPLE-RECORD            PIC X(080).
+
+      * 0 = no matching field line left on the screen for this field
+       01  WS-LINE-TABLE.
+           05  WS-LINE-ENTRY OCCURS 10 TIMES.
+               10  WS-LINE-TEXT        PIC X(060) VALUE SPACES.
+
+       01  WS-COMMAREA.
+           05  WS-MAP-ALREADY-SENT-SW  PIC X(001) VALUE 'N'.
+               88  WS-MAP-ALREADY-SENT             VALUE 'Y' FALSE 'N'.
+
+       Copy CSVTESTM.
+
+       Linkage Section.
+       01  DFHCOMMAREA                 PIC X(001).
+
+       77  DUMMY-FIELD                 PIC X(999).
+
+       Procedure Division.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL (1000-SEND-INITIAL-MAP)
+               ERROR   (9999-ABEND)
+           END-EXEC
+
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               PERFORM 2000-RECEIVE-AND-PROCESS
+               MOVE WS-COMMAREA TO DFHCOMMAREA
+               EXEC CICS RETURN
+                   TRANSID  ('CSVT')
+                   COMMAREA (DFHCOMMAREA)
+                   LENGTH   (1)
+               END-EXEC
+           END-IF
+
+           GOBACK.
+
+      *    Reached either by the normal PERFORM above (EIBCALEN = 0,
+      *    first entry into the transaction) or by an implicit GO TO
+      *    out of 2000-RECEIVE-AND-PROCESS's RECEIVE MAP when the
+      *    MAPFAIL condition fires (operator hit Enter with nothing
+      *    keyed in yet).  Either way this is the end of the task for
+      *    this trip through CICS, so it issues its own RETURN rather
+      *    than falling through into 2000-RECEIVE-AND-PROCESS's
+      *    RECEIVE MAP - falling through would immediately refetch an
+      *    AID key that was never sent and loop the MAPFAIL condition
+      *    forever.
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO CSVTESTI
+           SET WS-MAP-ALREADY-SENT TO TRUE
+           EXEC CICS SEND MAP ('CSVTEST')
+               MAPSET ('CSVTESTM')
+               FROM   (CSVTESTI)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID  ('CSVT')
+               COMMAREA (WS-COMMAREA)
+               LENGTH   (1)
+           END-EXEC
+           GOBACK
+           .
+
+       2000-RECEIVE-AND-PROCESS.
+           EXEC CICS RECEIVE MAP ('CSVTEST')
+               MAPSET ('CSVTESTM')
+               INTO   (CSVTESTI)
+           END-EXEC
+
+           PERFORM 2100-VALIDATE-INPUT
+           IF WS-INPUT-VALID
+               PERFORM 3000-CALL-CSVPARSE-LOOP
+           END-IF
+           PERFORM 5000-SEND-RESULT-MAP
+           .
+
+       2100-VALIDATE-INPUT.
+           SET WS-INPUT-VALID TO TRUE
+           MOVE SPACES TO MSG
+
+           IF SRECL = 0
+               MOVE 'ENTER A SAMPLE RECORD' TO MSG
+               SET WS-INPUT-VALID TO FALSE
+           END-IF
+
+           EVALUATE TRUE
+             WHEN NOT WS-INPUT-VALID
+                  CONTINUE
+             WHEN STYL = 'U' OR STYL = 'R'
+                  CONTINUE
+             WHEN OTHER
+                  MOVE 'STYLE MUST BE U OR R' TO MSG
+                  SET WS-INPUT-VALID TO FALSE
+           END-EVALUATE
+
+           EVALUATE TRUE
+             WHEN NOT WS-INPUT-VALID
+                  CONTINUE
+             WHEN EQL = 'T' OR EQL = 'F'
+                  CONTINUE
+             WHEN OTHER
+                  MOVE 'TOLERATE LEAD EQUAL MUST BE T OR F' TO MSG
+                  SET WS-INPUT-VALID TO FALSE
+           END-EVALUATE
+
+           EVALUATE TRUE
+             WHEN NOT WS-INPUT-VALID
+                  CONTINUE
+             WHEN SNIF = 'Y' OR SNIF = 'N' OR SNIF = SPACE
+                  CONTINUE
+             WHEN OTHER
+                  MOVE 'SNIFF MODE MUST BE Y OR N' TO MSG
+                  SET WS-INPUT-VALID TO FALSE
+           END-EVALUATE
+           .
+
+       3000-CALL-CSVPARSE-LOOP.
+           MOVE SREC(1:SRECL) TO WS-SAMPLE-RECORD
+           MOVE SRECL TO WS-REC-LENGTH
+
+           INITIALIZE CSVPARSE-OPTS
+           MOVE DLIM TO CSVPARSE-FIELD-DELIMITER
+           EVALUATE TRUE
+             WHEN DLIML < 1
+                  MOVE 1 TO CSVPARSE-FIELD-DELIMITER-LENGTH
+             WHEN DLIML > 4
+                  MOVE 4 TO CSVPARSE-FIELD-DELIMITER-LENGTH
+             WHEN OTHER
+                  MOVE DLIML TO CSVPARSE-FIELD-DELIMITER-LENGTH
+           END-EVALUATE
+           EVALUATE TRUE
+             WHEN STYL = 'U'
+                  SET CSVPARSE-UNIX TO TRUE
+             WHEN STYL = 'R'
+                  SET CSVPARSE-RFC4180 TO TRUE
+           END-EVALUATE
+           EVALUATE TRUE
+             WHEN EQL = 'T'
+                  SET CSVPARSE-TOLERATE-LEADING-EQUAL TO TRUE
+             WHEN OTHER
+                  SET CSVPARSE-TOLERATE-LEADING-EQUAL TO FALSE
+           END-EVALUATE
+           IF SNIF = 'Y'
+               SET CSVPARSE-SNIFF-DELIMITERS TO TRUE
+           END-IF
+
+           MOVE 0 TO WS-FIELD-COUNT
+           MOVE 0 TO WS-LINE-COUNT
+           MOVE SPACES TO WS-LINE-TABLE
+           SET WS-MORE-FIELDS TO TRUE
+
+           MOVE WS-REC-LENGTH TO CSVPARSE-RECORD-LENGTH
+           SET CSVPARSE-RECORD-ADDRESS TO ADDRESS OF WS-SAMPLE-RECORD
+
+           PERFORM 3010-CALL-CSVPARSE-ONCE
+             UNTIL NOT WS-MORE-FIELDS
+
+           PERFORM 3030-MOVE-RC-TO-SCREEN
+           .
+
+       3030-MOVE-RC-TO-SCREEN.
+           EVALUATE TRUE
+             WHEN CSVPARSE-FIELD-COMPLETE
+                  MOVE 'FIELD-COMPLETE'   TO RCOUT
+             WHEN CSVPARSE-RECORD-COMPLETE
+                  MOVE 'RECORD-COMPLETE'  TO RCOUT
+             WHEN CSVPARSE-FIELD-INCOMPLETE
+                  MOVE 'FIELD-INCOMPLETE' TO RCOUT
+             WHEN CSVPARSE-ERROR-PARM
+                  MOVE 'ERROR-PARM'       TO RCOUT
+             WHEN CSVPARSE-ERROR-OPT
+                  MOVE 'ERROR-OPT'        TO RCOUT
+             WHEN CSVPARSE-ERROR-CKPT
+                  MOVE 'ERROR-CKPT'       TO RCOUT
+             WHEN OTHER
+                  MOVE 'UNKNOWN'          TO RCOUT
+           END-EVALUATE
+           .
+
+       3010-CALL-CSVPARSE-ONCE.
+           CALL "CSVPARSE" USING
+             CSVPARSE-OPTS
+             CSVPARSE-RECORD-LENGTH
+             CSVPARSE-RECORD-ADDRESS
+             CSVPARSE-FIELD-LENGTH
+             CSVPARSE-FIELD-ADDRESS
+           END-CALL
+           MOVE RETURN-CODE TO CSVPARSE-RETURN-CODE
+
+           EVALUATE TRUE
+             WHEN CSVPARSE-FIELD-COMPLETE
+                  ADD 1 TO WS-FIELD-COUNT
+                  PERFORM 3020-STORE-FIELD-LINE
+             WHEN CSVPARSE-RECORD-COMPLETE
+                  ADD 1 TO WS-FIELD-COUNT
+                  PERFORM 3020-STORE-FIELD-LINE
+                  SET WS-MORE-FIELDS TO FALSE
+             WHEN OTHER
+                  *> CSVPARSE-ERROR-OPT, CSVPARSE-ERROR-PARM, or any
+                  *> other condition - nothing more to usefully parse
+                  *> out of a single sample record, so stop here and
+                  *> let 3000-CALL-CSVPARSE-LOOP report the CSVRC.
+                  SET WS-MORE-FIELDS TO FALSE
+           END-EVALUATE
+           .
+
+       3020-STORE-FIELD-LINE.
+           IF WS-FIELD-COUNT > 10
+               *> Only 10 lines of screen real estate - later fields
+               *> are still parsed (for an accurate final CSVRC) but
+               *> have nowhere left to display.
+               CONTINUE
+           ELSE
+               MOVE WS-FIELD-COUNT TO WS-DISP-FIELD-NB
+               SET ADDRESS OF DUMMY-FIELD TO CSVPARSE-FIELD-ADDRESS
+               MOVE WS-FIELD-COUNT TO WS-LINE-COUNT
+               IF CSVPARSE-FIELD-LENGTH = 0
+                   STRING
+                     'FIELD ' DELIMITED BY SIZE
+                     WS-DISP-FIELD-NB DELIMITED BY SIZE
+                     ' = (EMPTY)' DELIMITED BY SIZE
+                     INTO WS-LINE-TEXT(WS-LINE-COUNT)
+                   END-STRING
+               ELSE
+                   STRING
+                     'FIELD ' DELIMITED BY SIZE
+                     WS-DISP-FIELD-NB DELIMITED BY SIZE
+                     ' = ' DELIMITED BY SIZE
+                     DUMMY-FIELD(1:CSVPARSE-FIELD-LENGTH)
+                       DELIMITED BY SIZE
+                     INTO WS-LINE-TEXT(WS-LINE-COUNT)
+                   END-STRING
+               END-IF
+           END-IF
+           .
+
+       5000-SEND-RESULT-MAP.
+           PERFORM 5010-MOVE-LINE-TO-MAP
+             VARYING WS-LINE-NDX FROM 1 BY 1
+             UNTIL WS-LINE-NDX > 10
+
+           EXEC CICS SEND MAP ('CSVTEST')
+               MAPSET ('CSVTESTM')
+               FROM   (CSVTESTI)
+               DATAONLY
+           END-EXEC
+           .
+
+       5010-MOVE-LINE-TO-MAP.
+           EVALUATE WS-LINE-NDX
+             WHEN 1  MOVE WS-LINE-TEXT(1)  TO FLD01
+             WHEN 2  MOVE WS-LINE-TEXT(2)  TO FLD02
+             WHEN 3  MOVE WS-LINE-TEXT(3)  TO FLD03
+             WHEN 4  MOVE WS-LINE-TEXT(4)  TO FLD04
+             WHEN 5  MOVE WS-LINE-TEXT(5)  TO FLD05
+             WHEN 6  MOVE WS-LINE-TEXT(6)  TO FLD06
+             WHEN 7  MOVE WS-LINE-TEXT(7)  TO FLD07
+             WHEN 8  MOVE WS-LINE-TEXT(8)  TO FLD08
+             WHEN 9  MOVE WS-LINE-TEXT(9)  TO FLD09
+             WHEN 10 MOVE WS-LINE-TEXT(10) TO FLD10
+           END-EVALUATE
+           .
+
+       9999-ABEND.
+           EXEC CICS SEND TEXT
+               FROM   (MYNAME)
+               LENGTH (8)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC
+           .
