@@ -0,0 +1,501 @@
+       Identification Division.
+       Program-ID. CSVCNVRT.
+      *
+      * The purpose of this program is to turn a variable-length,
+      * ragged CSV extract into the fixed-position, fixed-block
+      * records the legacy batch programs downstream of this system
+      * expect, so nobody has to keep hand-writing a one-off CSVPARSE
+      * -plus-MOVEs converter every time a new vendor feed shows up.
+      *
+      * The output record layout comes from a control file read one
+      * line per output field:
+      *
+      *   columns    1-30  column name (must match a header name in
+      *                    the CSV file's first row)
+      *   columns   31-34  target position in the output record
+      *                    (1-relative)
+      *   columns   35-38  target length in the output record
+      *   column       39  padding rule - L(eft-justify, space pad)
+      *                    or R(ight-justify, zero pad)
+      *
+      * A header column with no matching layout entry is simply left
+      * out of the output record.  A source value longer than its
+      * target length is truncated - from the right for a left-
+      * justified field, from the left for a right-justified one, so
+      * a numeric amount keeps its low-order digits rather than its
+      * sign or leading zeros.
+      *
+      * A trailer record is written as the last record of the
+      * conversion report, showing how many rows were converted, the
+      * same shape as CSVVALID's and CSVLOAD's trailer records.
+      *
+      * As with EXAMPLE1, CSVLOAD, and CSVVALID, the IBM Z portions
+      * of this program are freehanded and conditionally compiled,
+      * since there is no mainframe available to test against.
+      *
+       Environment Division.
+       Configuration Section.
+       Repository.
+           Function All Intrinsic.
+       Input-Output Section.
+       File-Control.
+           >>IF IGY-COMPILER-VRM DEFINED
+           Select LAYOUT Assign LAYOUT
+             Organization Line Sequential.
+           Select INPUT01 Assign INPUT01.
+           Select OUTFILE Assign OUTFILE.
+           Select CNVRPT Assign CNVRPT
+             Organization Line Sequential.
+           >>ELSE
+           Select LAYOUT Assign WS-LAYOUT-FILE-NAME
+             Organization Line Sequential.
+           Select INPUT01 Assign WS-INPUT01-NAME
+             Organization Line Sequential.
+           Select OUTFILE Assign WS-OUT-FILE-NAME
+             Organization Sequential.
+           Select CNVRPT Assign WS-CNVRPT-FILE-NAME
+             Organization Line Sequential.
+           >>END-IF
+       Data Division.
+       File Section.
+       FD  LAYOUT.
+       01  LAYOUT-RECORD.
+           05  LAYOUT-COLUMN-NAME      PIC X(030).
+           05  LAYOUT-TARGET-POSN      PIC 9(004).
+           05  LAYOUT-TARGET-LENGTH    PIC 9(004).
+           05  LAYOUT-PAD-RULE         PIC X(001).
+               88  LAYOUT-LEFT-JUSTIFY             VALUE 'L'.
+               88  LAYOUT-RIGHT-JUSTIFY             VALUE 'R'.
+
+       FD  INPUT01
+           Record Varying 1 To 27990 Depending INPUT01-RECORD-LENGTH
+           Block 0
+           Recording V.
+       01  INPUT01-RECORD PIC X(27990).
+
+       FD  OUTFILE
+           Block 0.
+       01  OUT-RECORD PIC X(2000).
+
+       FD  CNVRPT
+           Record Varying 1 To 60 Depending CNVRPT-RECORD-LENGTH
+           Block 0
+           Recording V.
+       01  CNVRPT-RECORD PIC X(60).
+
+       Working-Storage Section.
+       01  WS-CONSTANTS.
+           05  MYNAME                  PIC X(008) VALUE 'CSVCNVRT'.
+
+       01  WS-WORK-AREAS.
+           >>IF IGY-COMPILER-VRM DEFINED
+           05  WS-ABND-CD              PIC 9(008) COMP VALUE 42.
+           05  WS-ABND-DUMP            PIC 9(008) COMP VALUE 1.
+           >>ELSE
+           05  WS-ARG-NB               PIC S9(004) BINARY VALUE +0.
+           05  WS-LAYOUT-FILE-NAME     PIC X(128)         VALUE
+                                                   SPACES.
+           05  WS-OUT-FILE-NAME        PIC X(128)         VALUE
+                                                   SPACES.
+           05  WS-CNVRPT-FILE-NAME     PIC X(128)         VALUE
+                                                   SPACES.
+           >>END-IF
+           05  WS-INPUT01-NAME         PIC X(128)         VALUE
+                                                   SPACES.
+           05  INPUT01-RECORD-LENGTH   PIC S9(004) BINARY VALUE +0.
+           05  CNVRPT-RECORD-LENGTH    PIC S9(004) BINARY VALUE +0.
+           05  FIELD-COUNT             PIC S9(004) BINARY VALUE +0.
+           05  WS-ROW-NUMBER           PIC S9(009) BINARY VALUE +0.
+           05  WS-HEADER-COUNT         PIC S9(004) BINARY VALUE +0.
+           05  WS-LAYOUT-COUNT         PIC S9(004) BINARY VALUE +0.
+           05  WS-CURR-LAYOUT-NDX      PIC S9(004) BINARY VALUE +0.
+           05  WS-ROWS-CONVERTED       PIC S9(009) BINARY VALUE +0.
+           05  WS-ROWS-CONVERTED-DISP  PIC Z(008)9.
+           05  WS-SOURCE-LENGTH        PIC S9(009) BINARY VALUE +0.
+           05  WS-COPY-LENGTH          PIC S9(009) BINARY VALUE +0.
+           05  WS-COPY-SRC-START       PIC S9(009) BINARY VALUE +0.
+           05  WS-DEST-START           PIC S9(009) BINARY VALUE +0.
+           05  WS-ARG-DLIM             PIC X(001)         VALUE SPACE.
+           05  WS-ARG-STYLE            PIC X(001)         VALUE SPACE.
+               88  WS-ARG-STYLE-UNIX                      VALUE 'U'.
+               88  WS-ARG-STYLE-RFC4180                   VALUE 'R'.
+           05  WS-ARG-EQUAL            PIC X(001)         VALUE SPACE.
+               88  WS-ARG-EQUAL-TRUE                      VALUE 'T'.
+               88  WS-ARG-EQUAL-FALSE                     VALUE 'F'.
+
+       01  WS-SWITCHES.
+           >>IF IGY-COMPILER-VRM DEFINED
+           05  CSVPARSE-RETURN-CODE    PIC S9(004) BINARY VALUE +0.
+           >>ELSE
+           05  CSVPARSE-RETURN-CODE    PIC S9(009) BINARY VALUE +0.
+           >>END-IF
+           Copy CSVRC Replacing ==:PRFX:== By ==CSVPARSE-==.
+           05  INPUT01-EOF-SW          PIC X(001) VALUE 'N'.
+               88  INPUT01-EOF                    VALUE 'Y' FALSE 'N'.
+           05  LAYOUT-EOF-SW           PIC X(001) VALUE 'N'.
+               88  LAYOUT-EOF                     VALUE 'Y' FALSE 'N'.
+
+       Copy CSVOPTS Replacing ==:PRFX:== By ==CSVPARSE-==.
+       Copy CSVPARMS Replacing ==:PRFX:== By ==CSVPARSE-==.
+
+       01  WS-LAYOUT-TABLE.
+           05  WS-LAYOUT-ENTRY OCCURS 1 TO 500 TIMES
+                 DEPENDING ON WS-LAYOUT-COUNT
+                 INDEXED BY WS-LAYOUT-NDX.
+               10  WS-LAYOUT-COLUMN-NAME
+                                       PIC X(030)         VALUE
+                                                   SPACES.
+               10  WS-LAYOUT-TARGET-POSN
+                                       PIC S9(009) BINARY VALUE +0.
+               10  WS-LAYOUT-TARGET-LENGTH
+                                       PIC S9(009) BINARY VALUE +0.
+               10  WS-LAYOUT-PAD-RULE  PIC X(001)         VALUE
+                                                   SPACE.
+                   88  WS-LAYOUT-LEFT-JUSTIFY               VALUE 'L'.
+                   88  WS-LAYOUT-RIGHT-JUSTIFY              VALUE 'R'.
+
+       01  WS-COLUMN-TABLE.
+           05  WS-COLUMN-ENTRY OCCURS 1 TO 2000 TIMES
+                 DEPENDING ON WS-HEADER-COUNT
+                 INDEXED BY WS-COL-NDX.
+               10  WS-COLUMN-NAME      PIC X(030)         VALUE
+                                                   SPACES.
+               10  WS-COLUMN-LAYOUT-NDX
+                                       PIC S9(004) BINARY VALUE +0.
+
+       Linkage Section.
+       >>IF IGY-COMPILER-VRM NOT DEFINED
+       01  OS-PARM.
+           05  OS-PARM-LENGTH      PIC S9(004) BINARY.
+           05  OS-PARM-VALUE       PIC X(128).
+       >>END-IF
+
+       77  DUMMY-FIELD             PIC X(999).
+
+       >>IF IGY-COMPILER-VRM NOT DEFINED
+       77  DUMPER                  PIC S9(004) BINARY.
+       >>END-IF
+
+       >>IF IGY-COMPILER-VRM DEFINED
+       Procedure Division Using OS-PARM.
+       >>ELSE
+       Procedure Division.
+        >>END-IF
+           PERFORM 0100-INIT
+
+           OPEN INPUT LAYOUT
+           OPEN INPUT INPUT01
+           OPEN OUTPUT OUTFILE
+           OPEN OUTPUT CNVRPT
+
+           MOVE SPACES TO OUT-RECORD
+
+           PERFORM 0200-LOAD-LAYOUT-TABLE
+           CLOSE LAYOUT
+
+           PERFORM 8020-READ-INPUT01
+             UNTIL INPUT01-RECORD-LENGTH > 0
+             OR INPUT01-EOF
+
+           PERFORM 1000-PROCESS-INPUT01
+             UNTIL INPUT01-EOF
+
+           PERFORM 8900-WRITE-TRAILER
+
+           CLOSE INPUT01
+           CLOSE OUTFILE
+           CLOSE CNVRPT
+           MOVE +0 TO RETURN-CODE
+           GOBACK.
+
+       0100-INIT.
+           >>IF IGY-COMPILER-VRM DEFINED
+           IF OS-PARM-LENGTH >= 3
+               MOVE OS-PARM-VALUE(1:1) TO WS-ARG-DLIM
+               MOVE UPPER-CASE(OS-PARM-VALUE(2:1)) TO WS-ARG-STYLE
+               MOVE UPPER-CASE(OS-PARM-VALUE(3:1)) TO WS-ARG-EQUAL
+           ELSE
+               DISPLAY MYNAME ' required parameters not provided'
+               PERFORM 9999-ABEND
+           END-IF
+           >>ELSE
+           SET ADDRESS OF DUMPER TO NULL
+           ACCEPT WS-ARG-NB FROM ARGUMENT-NUMBER
+           IF WS-ARG-NB >= 7
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WS-INPUT01-NAME FROM ARGUMENT-VALUE
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT WS-LAYOUT-FILE-NAME FROM ARGUMENT-VALUE
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT WS-OUT-FILE-NAME FROM ARGUMENT-VALUE
+               DISPLAY 4 UPON ARGUMENT-NUMBER
+               ACCEPT WS-CNVRPT-FILE-NAME FROM ARGUMENT-VALUE
+               DISPLAY 5 UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-DLIM FROM ARGUMENT-VALUE
+               DISPLAY 6 UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-STYLE FROM ARGUMENT-VALUE
+               MOVE UPPER-CASE(WS-ARG-STYLE) TO WS-ARG-STYLE
+               DISPLAY 7 UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-EQUAL FROM ARGUMENT-VALUE
+               MOVE UPPER-CASE(WS-ARG-EQUAL) TO WS-ARG-EQUAL
+           ELSE
+               DISPLAY MYNAME ' required parameters not provided'
+               PERFORM 9999-ABEND
+           END-IF
+           >>END-IF
+
+           MOVE WS-ARG-DLIM TO CSVPARSE-FIELD-DELIMITER
+           EVALUATE TRUE
+             WHEN WS-ARG-EQUAL-TRUE
+                  SET CSVPARSE-TOLERATE-LEADING-EQUAL TO TRUE
+             WHEN WS-ARG-EQUAL-FALSE
+                  SET CSVPARSE-TOLERATE-LEADING-EQUAL TO FALSE
+             WHEN OTHER
+                  DISPLAY
+                    MYNAME
+                    ' tolerate leading equal parm must be T or F'
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+           EVALUATE TRUE
+             WHEN WS-ARG-STYLE-UNIX
+                  SET CSVPARSE-UNIX TO TRUE
+             WHEN WS-ARG-STYLE-RFC4180
+                  SET CSVPARSE-RFC4180 TO TRUE
+             WHEN OTHER
+                  DISPLAY
+                    MYNAME
+                    ' file format style must be U or R'
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+           .
+
+       0200-LOAD-LAYOUT-TABLE.
+           PERFORM 8010-READ-LAYOUT
+           PERFORM 0210-STORE-LAYOUT-ENTRY
+             UNTIL LAYOUT-EOF
+           .
+
+       0210-STORE-LAYOUT-ENTRY.
+           IF LAYOUT-TARGET-POSN < 1
+           OR LAYOUT-TARGET-LENGTH < 1
+           OR LAYOUT-TARGET-POSN + LAYOUT-TARGET-LENGTH - 1
+              > LENGTH OF OUT-RECORD
+               DISPLAY MYNAME ' layout entry for '
+                 LAYOUT-COLUMN-NAME
+                 ' has a target position/length outside the output'
+                 ' record'
+               PERFORM 9999-ABEND
+           END-IF
+
+           ADD 1 TO WS-LAYOUT-COUNT
+           MOVE LAYOUT-COLUMN-NAME
+             TO WS-LAYOUT-COLUMN-NAME(WS-LAYOUT-COUNT)
+           MOVE LAYOUT-TARGET-POSN
+             TO WS-LAYOUT-TARGET-POSN(WS-LAYOUT-COUNT)
+           MOVE LAYOUT-TARGET-LENGTH
+             TO WS-LAYOUT-TARGET-LENGTH(WS-LAYOUT-COUNT)
+           MOVE LAYOUT-PAD-RULE
+             TO WS-LAYOUT-PAD-RULE(WS-LAYOUT-COUNT)
+           PERFORM 8010-READ-LAYOUT
+           .
+
+       1000-PROCESS-INPUT01.
+           PERFORM 8030-SET-CSVPARSE-PARMS
+           CALL "CSVPARSE" USING
+             CSVPARSE-OPTS
+             CSVPARSE-RECORD-LENGTH
+             CSVPARSE-RECORD-ADDRESS
+             CSVPARSE-FIELD-LENGTH
+             CSVPARSE-FIELD-ADDRESS
+           END-CALL
+           MOVE RETURN-CODE TO CSVPARSE-RETURN-CODE
+           EVALUATE TRUE
+             WHEN CSVPARSE-RECORD-COMPLETE
+                  ADD 1 TO FIELD-COUNT
+                  PERFORM 1010-PROCESS-FIELD
+                  ADD 1 TO WS-ROW-NUMBER
+                  PERFORM 1020-END-OF-ROW
+                  INITIALIZE FIELD-COUNT INPUT01-RECORD-LENGTH
+                  PERFORM 8020-READ-INPUT01
+                    UNTIL INPUT01-RECORD-LENGTH > 0
+                    OR INPUT01-EOF
+             WHEN CSVPARSE-FIELD-COMPLETE
+                  ADD 1 TO FIELD-COUNT
+                  PERFORM 1010-PROCESS-FIELD
+             WHEN CSVPARSE-FIELD-INCOMPLETE
+                  INITIALIZE INPUT01-RECORD-LENGTH
+                  PERFORM 8020-READ-INPUT01
+                    UNTIL INPUT01-RECORD-LENGTH > 0
+                    OR INPUT01-EOF
+             WHEN CSVPARSE-ERROR-OPT
+                  DISPLAY MYNAME ' error in CSVPARSE options'
+                  PERFORM 9999-ABEND
+             WHEN CSVPARSE-ERROR-PARM
+                  DISPLAY MYNAME ' error in CSVPARSE parms'
+                  PERFORM 9999-ABEND
+             WHEN OTHER
+                  DISPLAY MYNAME ' something else is wrong'
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+           .
+
+       1010-PROCESS-FIELD.
+           SET ADDRESS OF DUMMY-FIELD TO CSVPARSE-FIELD-ADDRESS
+           EVALUATE TRUE
+             WHEN WS-ROW-NUMBER = 0
+                  *> Row one is the header - its fields name the
+                  *> columns and drive the layout lookup for every
+                  *> row that follows, the same as EXAMPLE1's column
+                  *> table.
+                  PERFORM 1011-STORE-HEADER-NAME
+             WHEN FIELD-COUNT <= WS-HEADER-COUNT
+                  PERFORM 1012-MOVE-COLUMN-TO-OUTPUT
+             WHEN OTHER
+                  *> More fields than the header named - there is
+                  *> nowhere in the fixed layout for them to go.
+                  CONTINUE
+           END-EVALUATE
+           .
+
+       1011-STORE-HEADER-NAME.
+           MOVE FIELD-COUNT TO WS-HEADER-COUNT
+           IF CSVPARSE-FIELD-LENGTH = 0
+               INITIALIZE WS-COLUMN-NAME(FIELD-COUNT)
+           ELSE
+               MOVE DUMMY-FIELD(1:CSVPARSE-FIELD-LENGTH)
+                 TO WS-COLUMN-NAME(FIELD-COUNT)
+           END-IF
+           MOVE 0 TO WS-COLUMN-LAYOUT-NDX(FIELD-COUNT)
+           PERFORM 1013-FIND-LAYOUT-FOR-COLUMN
+             VARYING WS-LAYOUT-NDX FROM 1 BY 1
+             UNTIL WS-LAYOUT-NDX > WS-LAYOUT-COUNT
+             OR WS-COLUMN-LAYOUT-NDX(FIELD-COUNT) > 0
+           .
+
+       1013-FIND-LAYOUT-FOR-COLUMN.
+           IF WS-LAYOUT-COLUMN-NAME(WS-LAYOUT-NDX)
+              = WS-COLUMN-NAME(FIELD-COUNT)
+               SET WS-COLUMN-LAYOUT-NDX(FIELD-COUNT) TO WS-LAYOUT-NDX
+           END-IF
+           .
+
+       1012-MOVE-COLUMN-TO-OUTPUT.
+           MOVE WS-COLUMN-LAYOUT-NDX(FIELD-COUNT) TO WS-CURR-LAYOUT-NDX
+           IF WS-CURR-LAYOUT-NDX > 0
+               MOVE CSVPARSE-FIELD-LENGTH TO WS-SOURCE-LENGTH
+               IF WS-LAYOUT-RIGHT-JUSTIFY(WS-CURR-LAYOUT-NDX)
+                   PERFORM 1022-MOVE-RIGHT-JUSTIFIED
+               ELSE
+                   PERFORM 1021-MOVE-LEFT-JUSTIFIED
+               END-IF
+           END-IF
+           .
+
+       1021-MOVE-LEFT-JUSTIFIED.
+      *    Left-justified, space padded - a value longer than the
+      *    target field is truncated from the right.
+           MOVE SPACES TO
+             OUT-RECORD(WS-LAYOUT-TARGET-POSN(WS-CURR-LAYOUT-NDX):
+                        WS-LAYOUT-TARGET-LENGTH(WS-CURR-LAYOUT-NDX))
+           IF WS-SOURCE-LENGTH > 0
+               IF WS-SOURCE-LENGTH
+                  > WS-LAYOUT-TARGET-LENGTH(WS-CURR-LAYOUT-NDX)
+                   MOVE WS-LAYOUT-TARGET-LENGTH(WS-CURR-LAYOUT-NDX)
+                     TO WS-COPY-LENGTH
+               ELSE
+                   MOVE WS-SOURCE-LENGTH TO WS-COPY-LENGTH
+               END-IF
+               MOVE WS-LAYOUT-TARGET-POSN(WS-CURR-LAYOUT-NDX)
+                 TO WS-DEST-START
+               MOVE DUMMY-FIELD(1:WS-COPY-LENGTH)
+                 TO OUT-RECORD(WS-DEST-START:WS-COPY-LENGTH)
+           END-IF
+           .
+
+       1022-MOVE-RIGHT-JUSTIFIED.
+      *    Right-justified, zero padded - a value longer than the
+      *    target field is truncated from the left, keeping its
+      *    low-order digits rather than a leading sign or zeros.
+           MOVE ALL '0' TO
+             OUT-RECORD(WS-LAYOUT-TARGET-POSN(WS-CURR-LAYOUT-NDX):
+                        WS-LAYOUT-TARGET-LENGTH(WS-CURR-LAYOUT-NDX))
+           IF WS-SOURCE-LENGTH > 0
+               IF WS-SOURCE-LENGTH
+                  > WS-LAYOUT-TARGET-LENGTH(WS-CURR-LAYOUT-NDX)
+                   COMPUTE WS-COPY-SRC-START =
+                     WS-SOURCE-LENGTH
+                       - WS-LAYOUT-TARGET-LENGTH(WS-CURR-LAYOUT-NDX)
+                       + 1
+                   MOVE WS-LAYOUT-TARGET-LENGTH(WS-CURR-LAYOUT-NDX)
+                     TO WS-COPY-LENGTH
+                   MOVE WS-LAYOUT-TARGET-POSN(WS-CURR-LAYOUT-NDX)
+                     TO WS-DEST-START
+               ELSE
+                   MOVE 1 TO WS-COPY-SRC-START
+                   MOVE WS-SOURCE-LENGTH TO WS-COPY-LENGTH
+                   COMPUTE WS-DEST-START =
+                     WS-LAYOUT-TARGET-POSN(WS-CURR-LAYOUT-NDX)
+                       + WS-LAYOUT-TARGET-LENGTH(WS-CURR-LAYOUT-NDX)
+                       - WS-SOURCE-LENGTH
+               END-IF
+               MOVE DUMMY-FIELD(WS-COPY-SRC-START:WS-COPY-LENGTH)
+                 TO OUT-RECORD(WS-DEST-START:WS-COPY-LENGTH)
+           END-IF
+           .
+
+       1020-END-OF-ROW.
+           EVALUATE TRUE
+             WHEN WS-ROW-NUMBER = 1
+                  DISPLAY MYNAME ' header row, columns = '
+                    WS-HEADER-COUNT
+             WHEN FIELD-COUNT NOT = WS-HEADER-COUNT
+                  DISPLAY MYNAME ' row ' WS-ROW-NUMBER
+                    ' has ' FIELD-COUNT
+                    ' fields but the header has ' WS-HEADER-COUNT
+                  PERFORM 9999-ABEND
+             WHEN OTHER
+                  WRITE OUT-RECORD
+                  ADD 1 TO WS-ROWS-CONVERTED
+                  MOVE SPACES TO OUT-RECORD
+           END-EVALUATE
+           .
+
+       8010-READ-LAYOUT.
+           READ LAYOUT
+             AT END SET LAYOUT-EOF TO TRUE
+           END-READ
+           .
+
+       8020-READ-INPUT01.
+           READ INPUT01
+             AT END SET INPUT01-EOF TO TRUE
+           END-READ
+           .
+
+       8030-SET-CSVPARSE-PARMS.
+           SET CSVPARSE-RECORD-ADDRESS TO ADDRESS OF INPUT01-RECORD
+           MOVE INPUT01-RECORD-LENGTH TO CSVPARSE-RECORD-LENGTH
+           .
+
+       8900-WRITE-TRAILER.
+           MOVE SPACES TO CNVRPT-RECORD
+           MOVE WS-ROWS-CONVERTED TO WS-ROWS-CONVERTED-DISP
+           STRING
+             'TRAILER ROWS-CONVERTED=' DELIMITED BY SIZE
+             WS-ROWS-CONVERTED-DISP   DELIMITED BY SIZE
+             INTO CNVRPT-RECORD
+           END-STRING
+           MOVE 60 TO CNVRPT-RECORD-LENGTH
+           WRITE CNVRPT-RECORD
+           .
+
+       9999-ABEND.
+           >>IF IGY-COMPILER-VRM DEFINED
+           CALL 'CEE3ABD' USING
+               WS-ABND-CD
+               WS-ABND-DUMP
+           END-CALL
+           >>ELSE
+           MOVE +0 TO DUMPER
+           >>END-IF
+           .
