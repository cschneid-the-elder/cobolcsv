@@ -0,0 +1,515 @@
+       Identification Division.
+       Program-ID. CSVVALID.
+      *
+      * The purpose of this program is to check a CSV file's fields
+      * against a per-column specification instead of trusting
+      * whatever CSVPARSE hands back.  Nothing downstream re-checks
+      * that a numeric column is really numeric or that a required
+      * column actually has a value, so this program runs ahead of
+      * the loader and writes every row/column that doesn't conform
+      * to an exception report, instead of letting it blow up - or
+      * worse, load - further down the line.
+      *
+      * The column specification comes from a control file read one
+      * line per expected column:
+      *
+      *   columns    1-30  column name (must match a header name in
+      *                    the CSV file's first row)
+      *   column       31  type - N(umeric), A(lphanumeric), D(ate,
+      *                    CCYY-MM-DD)
+      *   column       32  required - R(equired) or O(ptional)
+      *   columns   33-36  maximum field length
+      *
+      * A header column with no matching specification entry is
+      * passed through unvalidated rather than treated as an error -
+      * this program only objects to columns it's been told about.
+      *
+      * A trailer record is written as the last record of the
+      * exception report, showing how many rows were checked and how
+      * many exceptions were found.
+      *
+      * As with EXAMPLE1 and CSVLOAD, the IBM Z portions of this
+      * program are freehanded and conditionally compiled, since
+      * there is no mainframe available to test against.
+      *
+       Environment Division.
+       Configuration Section.
+       Repository.
+           Function All Intrinsic.
+       Input-Output Section.
+       File-Control.
+           >>IF IGY-COMPILER-VRM DEFINED
+           Select SPECFILE Assign SPECFILE
+             Organization Line Sequential.
+           Select INPUT01 Assign INPUT01.
+           Select EXCEPTRPT Assign EXCEPTRPT
+             Organization Line Sequential.
+           >>ELSE
+           Select SPECFILE Assign WS-SPEC-FILE-NAME
+             Organization Line Sequential.
+           Select INPUT01 Assign WS-INPUT01-NAME
+             Organization Line Sequential.
+           Select EXCEPTRPT Assign WS-EXCEPT-FILE-NAME
+             Organization Line Sequential.
+           >>END-IF
+       Data Division.
+       File Section.
+       FD  SPECFILE.
+       01  SPEC-RECORD.
+           05  SPEC-COLUMN-NAME        PIC X(030).
+           05  SPEC-TYPE               PIC X(001).
+               88  SPEC-TYPE-NUMERIC               VALUE 'N'.
+               88  SPEC-TYPE-ALPHA                  VALUE 'A'.
+               88  SPEC-TYPE-DATE                   VALUE 'D'.
+           05  SPEC-REQUIRED           PIC X(001).
+               88  SPEC-IS-REQUIRED                 VALUE 'R'.
+               88  SPEC-IS-OPTIONAL                 VALUE 'O'.
+           05  SPEC-MAX-LENGTH         PIC 9(004).
+
+       FD  INPUT01
+           Record Varying 1 To 27990 Depending INPUT01-RECORD-LENGTH
+           Block 0
+           Recording V.
+       01  INPUT01-RECORD PIC X(27990).
+
+       FD  EXCEPTRPT
+           Record Varying 1 To 136 Depending EXCEPT-RECORD-LENGTH
+           Block 0
+           Recording V.
+       01  EXCEPT-RECORD PIC X(136).
+
+       Working-Storage Section.
+       01  WS-CONSTANTS.
+           05  MYNAME                  PIC X(008) VALUE 'CSVVALID'.
+
+       01  WS-WORK-AREAS.
+           >>IF IGY-COMPILER-VRM DEFINED
+           05  WS-ABND-CD              PIC 9(008) COMP VALUE 42.
+           05  WS-ABND-DUMP            PIC 9(008) COMP VALUE 1.
+           >>ELSE
+           05  WS-ARG-NB               PIC S9(004) BINARY VALUE +0.
+           05  WS-SPEC-FILE-NAME       PIC X(128)         VALUE
+                                                   SPACES.
+           05  WS-EXCEPT-FILE-NAME     PIC X(128)         VALUE
+                                                   SPACES.
+           >>END-IF
+           05  WS-INPUT01-NAME         PIC X(128)         VALUE
+                                                   SPACES.
+           05  INPUT01-RECORD-LENGTH   PIC S9(004) BINARY VALUE +0.
+           05  EXCEPT-RECORD-LENGTH    PIC S9(004) BINARY VALUE +0.
+           05  FIELD-COUNT             PIC S9(004) BINARY VALUE +0.
+           05  WS-ROW-NUMBER           PIC S9(009) BINARY VALUE +0.
+           05  WS-HEADER-COUNT         PIC S9(004) BINARY VALUE +0.
+           05  WS-SPEC-COUNT           PIC S9(004) BINARY VALUE +0.
+           05  WS-CURR-SPEC-NDX        PIC S9(004) BINARY VALUE +0.
+           05  WS-ROWS-CHECKED         PIC S9(009) BINARY VALUE +0.
+           05  WS-EXCEPTION-COUNT      PIC S9(009) BINARY VALUE +0.
+           05  WS-ROWS-CHECKED-DISP    PIC Z(008)9.
+           05  WS-EXCEPTION-COUNT-DISP PIC Z(008)9.
+           05  WS-ROW-NUMBER-DISP      PIC Z(008)9.
+           05  WS-BAD-VALUE-DISP       PIC X(030)         VALUE
+                                                   SPACES.
+           05  WS-EXCEPTION-REASON     PIC X(040)         VALUE
+                                                   SPACES.
+           05  WS-ARG-DLIM             PIC X(001)         VALUE SPACE.
+           05  WS-ARG-STYLE            PIC X(001)         VALUE SPACE.
+               88  WS-ARG-STYLE-UNIX                      VALUE 'U'.
+               88  WS-ARG-STYLE-RFC4180                   VALUE 'R'.
+           05  WS-ARG-EQUAL            PIC X(001)         VALUE SPACE.
+               88  WS-ARG-EQUAL-TRUE                      VALUE 'T'.
+               88  WS-ARG-EQUAL-FALSE                     VALUE 'F'.
+
+       01  WS-SWITCHES.
+           >>IF IGY-COMPILER-VRM DEFINED
+           05  CSVPARSE-RETURN-CODE    PIC S9(004) BINARY VALUE +0.
+           >>ELSE
+           05  CSVPARSE-RETURN-CODE    PIC S9(009) BINARY VALUE +0.
+           >>END-IF
+           Copy CSVRC Replacing ==:PRFX:== By ==CSVPARSE-==.
+           05  INPUT01-EOF-SW          PIC X(001) VALUE 'N'.
+               88  INPUT01-EOF                    VALUE 'Y' FALSE 'N'.
+           05  SPEC-EOF-SW             PIC X(001) VALUE 'N'.
+               88  SPEC-EOF                       VALUE 'Y' FALSE 'N'.
+
+       Copy CSVOPTS Replacing ==:PRFX:== By ==CSVPARSE-==.
+       Copy CSVPARMS Replacing ==:PRFX:== By ==CSVPARSE-==.
+
+       01  WS-SPEC-TABLE.
+           05  WS-SPEC-ENTRY OCCURS 1 TO 500 TIMES
+                 DEPENDING ON WS-SPEC-COUNT
+                 INDEXED BY WS-SPEC-NDX.
+               10  WS-SPEC-COLUMN-NAME PIC X(030)         VALUE
+                                                   SPACES.
+               10  WS-SPEC-TYPE        PIC X(001)         VALUE
+                                                   SPACE.
+                   88  WS-SPEC-TYPE-NUMERIC                VALUE 'N'.
+                   88  WS-SPEC-TYPE-ALPHA                   VALUE 'A'.
+                   88  WS-SPEC-TYPE-DATE                    VALUE 'D'.
+               10  WS-SPEC-REQUIRED    PIC X(001)         VALUE
+                                                   SPACE.
+                   88  WS-SPEC-IS-REQUIRED                  VALUE 'R'.
+               10  WS-SPEC-MAX-LENGTH  PIC S9(009) BINARY VALUE +0.
+
+       01  WS-COLUMN-TABLE.
+           05  WS-COLUMN-ENTRY OCCURS 1 TO 2000 TIMES
+                 DEPENDING ON WS-HEADER-COUNT
+                 INDEXED BY WS-COL-NDX.
+               10  WS-COLUMN-NAME      PIC X(030)         VALUE
+                                                   SPACES.
+               10  WS-COLUMN-SPEC-NDX  PIC S9(004) BINARY VALUE +0.
+
+       Linkage Section.
+       >>IF IGY-COMPILER-VRM NOT DEFINED
+       01  OS-PARM.
+           05  OS-PARM-LENGTH      PIC S9(004) BINARY.
+           05  OS-PARM-VALUE       PIC X(128).
+       >>END-IF
+
+       77  DUMMY-FIELD             PIC X(999).
+
+       >>IF IGY-COMPILER-VRM NOT DEFINED
+       77  DUMPER                  PIC S9(004) BINARY.
+       >>END-IF
+
+       >>IF IGY-COMPILER-VRM DEFINED
+       Procedure Division Using OS-PARM.
+       >>ELSE
+       Procedure Division.
+        >>END-IF
+           PERFORM 0100-INIT
+
+           OPEN INPUT SPECFILE
+           OPEN INPUT INPUT01
+           OPEN OUTPUT EXCEPTRPT
+
+           PERFORM 0200-LOAD-SPEC-TABLE
+           CLOSE SPECFILE
+
+           PERFORM 8020-READ-INPUT01
+             UNTIL INPUT01-RECORD-LENGTH > 0
+             OR INPUT01-EOF
+
+           PERFORM 1000-PROCESS-INPUT01
+             UNTIL INPUT01-EOF
+
+           PERFORM 8900-WRITE-TRAILER
+
+           CLOSE INPUT01
+           CLOSE EXCEPTRPT
+           MOVE +0 TO RETURN-CODE
+           GOBACK.
+
+       0100-INIT.
+           >>IF IGY-COMPILER-VRM DEFINED
+           IF OS-PARM-LENGTH >= 3
+               MOVE OS-PARM-VALUE(1:1) TO WS-ARG-DLIM
+               MOVE UPPER-CASE(OS-PARM-VALUE(2:1)) TO WS-ARG-STYLE
+               MOVE UPPER-CASE(OS-PARM-VALUE(3:1)) TO WS-ARG-EQUAL
+           ELSE
+               DISPLAY MYNAME ' required parameters not provided'
+               PERFORM 9999-ABEND
+           END-IF
+           >>ELSE
+           SET ADDRESS OF DUMPER TO NULL
+           ACCEPT WS-ARG-NB FROM ARGUMENT-NUMBER
+           IF WS-ARG-NB >= 6
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WS-INPUT01-NAME FROM ARGUMENT-VALUE
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT WS-SPEC-FILE-NAME FROM ARGUMENT-VALUE
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT WS-EXCEPT-FILE-NAME FROM ARGUMENT-VALUE
+               DISPLAY 4 UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-DLIM FROM ARGUMENT-VALUE
+               DISPLAY 5 UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-STYLE FROM ARGUMENT-VALUE
+               MOVE UPPER-CASE(WS-ARG-STYLE) TO WS-ARG-STYLE
+               DISPLAY 6 UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-EQUAL FROM ARGUMENT-VALUE
+               MOVE UPPER-CASE(WS-ARG-EQUAL) TO WS-ARG-EQUAL
+           ELSE
+               DISPLAY MYNAME ' required parameters not provided'
+               PERFORM 9999-ABEND
+           END-IF
+           >>END-IF
+
+           MOVE WS-ARG-DLIM TO CSVPARSE-FIELD-DELIMITER
+           EVALUATE TRUE
+             WHEN WS-ARG-EQUAL-TRUE
+                  SET CSVPARSE-TOLERATE-LEADING-EQUAL TO TRUE
+             WHEN WS-ARG-EQUAL-FALSE
+                  SET CSVPARSE-TOLERATE-LEADING-EQUAL TO FALSE
+             WHEN OTHER
+                  DISPLAY
+                    MYNAME
+                    ' tolerate leading equal parm must be T or F'
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+           EVALUATE TRUE
+             WHEN WS-ARG-STYLE-UNIX
+                  SET CSVPARSE-UNIX TO TRUE
+             WHEN WS-ARG-STYLE-RFC4180
+                  SET CSVPARSE-RFC4180 TO TRUE
+             WHEN OTHER
+                  DISPLAY
+                    MYNAME
+                    ' file format style must be U or R'
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+           .
+
+       0200-LOAD-SPEC-TABLE.
+           PERFORM 8010-READ-SPECFILE
+           PERFORM 0210-STORE-SPEC-ENTRY
+             UNTIL SPEC-EOF
+           .
+
+       0210-STORE-SPEC-ENTRY.
+           ADD 1 TO WS-SPEC-COUNT
+           MOVE SPEC-COLUMN-NAME TO WS-SPEC-COLUMN-NAME(WS-SPEC-COUNT)
+           MOVE SPEC-TYPE        TO WS-SPEC-TYPE(WS-SPEC-COUNT)
+           MOVE SPEC-REQUIRED    TO WS-SPEC-REQUIRED(WS-SPEC-COUNT)
+           MOVE SPEC-MAX-LENGTH  TO WS-SPEC-MAX-LENGTH(WS-SPEC-COUNT)
+           PERFORM 8010-READ-SPECFILE
+           .
+
+       1000-PROCESS-INPUT01.
+           PERFORM 8030-SET-CSVPARSE-PARMS
+           CALL "CSVPARSE" USING
+             CSVPARSE-OPTS
+             CSVPARSE-RECORD-LENGTH
+             CSVPARSE-RECORD-ADDRESS
+             CSVPARSE-FIELD-LENGTH
+             CSVPARSE-FIELD-ADDRESS
+           END-CALL
+           MOVE RETURN-CODE TO CSVPARSE-RETURN-CODE
+           EVALUATE TRUE
+             WHEN CSVPARSE-RECORD-COMPLETE
+                  ADD 1 TO FIELD-COUNT
+                  PERFORM 1010-PROCESS-FIELD
+                  ADD 1 TO WS-ROW-NUMBER
+                  PERFORM 1020-END-OF-ROW
+                  INITIALIZE FIELD-COUNT INPUT01-RECORD-LENGTH
+                  PERFORM 8020-READ-INPUT01
+                    UNTIL INPUT01-RECORD-LENGTH > 0
+                    OR INPUT01-EOF
+             WHEN CSVPARSE-FIELD-COMPLETE
+                  ADD 1 TO FIELD-COUNT
+                  PERFORM 1010-PROCESS-FIELD
+             WHEN CSVPARSE-FIELD-INCOMPLETE
+                  INITIALIZE INPUT01-RECORD-LENGTH
+                  PERFORM 8020-READ-INPUT01
+                    UNTIL INPUT01-RECORD-LENGTH > 0
+                    OR INPUT01-EOF
+             WHEN CSVPARSE-ERROR-OPT
+                  DISPLAY MYNAME ' error in CSVPARSE options'
+                  PERFORM 9999-ABEND
+             WHEN CSVPARSE-ERROR-PARM
+                  DISPLAY MYNAME ' error in CSVPARSE parms'
+                  PERFORM 9999-ABEND
+             WHEN OTHER
+                  DISPLAY MYNAME ' something else is wrong'
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+           .
+
+       1010-PROCESS-FIELD.
+           SET ADDRESS OF DUMMY-FIELD TO CSVPARSE-FIELD-ADDRESS
+           EVALUATE TRUE
+             WHEN WS-ROW-NUMBER = 0
+                  *> Row one is the header - its fields name the
+                  *> columns and drive the spec lookup for every row
+                  *> that follows, the same as EXAMPLE1's column
+                  *> table.
+                  PERFORM 1011-STORE-HEADER-NAME
+             WHEN FIELD-COUNT <= WS-HEADER-COUNT
+                  PERFORM 1012-VALIDATE-COLUMN-VALUE
+             WHEN OTHER
+                  *> More fields than the header named - 1020-END-OF
+                  *> -ROW catches and reports the mismatch once the
+                  *> whole row has come back from CSVPARSE.
+                  CONTINUE
+           END-EVALUATE
+           .
+
+       1011-STORE-HEADER-NAME.
+           MOVE FIELD-COUNT TO WS-HEADER-COUNT
+           IF CSVPARSE-FIELD-LENGTH = 0
+               INITIALIZE WS-COLUMN-NAME(FIELD-COUNT)
+           ELSE
+               MOVE DUMMY-FIELD(1:CSVPARSE-FIELD-LENGTH)
+                 TO WS-COLUMN-NAME(FIELD-COUNT)
+           END-IF
+           MOVE 0 TO WS-COLUMN-SPEC-NDX(FIELD-COUNT)
+           PERFORM 1013-FIND-SPEC-FOR-COLUMN
+             VARYING WS-SPEC-NDX FROM 1 BY 1
+             UNTIL WS-SPEC-NDX > WS-SPEC-COUNT
+             OR WS-COLUMN-SPEC-NDX(FIELD-COUNT) > 0
+           .
+
+       1013-FIND-SPEC-FOR-COLUMN.
+           IF WS-SPEC-COLUMN-NAME(WS-SPEC-NDX)
+              = WS-COLUMN-NAME(FIELD-COUNT)
+               SET WS-COLUMN-SPEC-NDX(FIELD-COUNT) TO WS-SPEC-NDX
+           END-IF
+           .
+
+       1012-VALIDATE-COLUMN-VALUE.
+           MOVE WS-COLUMN-SPEC-NDX(FIELD-COUNT) TO WS-CURR-SPEC-NDX
+           IF WS-CURR-SPEC-NDX > 0
+               PERFORM 1100-CHECK-REQUIRED
+               IF CSVPARSE-FIELD-LENGTH > 0
+                   PERFORM 1110-CHECK-MAX-LENGTH
+                   EVALUATE TRUE
+                     WHEN WS-SPEC-TYPE-NUMERIC(WS-CURR-SPEC-NDX)
+                          PERFORM 1120-CHECK-NUMERIC
+                     WHEN WS-SPEC-TYPE-DATE(WS-CURR-SPEC-NDX)
+                          PERFORM 1130-CHECK-DATE
+                     WHEN OTHER
+                          CONTINUE
+                   END-EVALUATE
+               END-IF
+           END-IF
+           .
+
+       1100-CHECK-REQUIRED.
+           IF WS-SPEC-IS-REQUIRED(WS-CURR-SPEC-NDX)
+           AND CSVPARSE-FIELD-LENGTH = 0
+               MOVE 'FIELD IS REQUIRED BUT BLANK' TO WS-EXCEPTION-REASON
+               PERFORM 9000-WRITE-FIELD-EXCEPTION
+           END-IF
+           .
+
+       1110-CHECK-MAX-LENGTH.
+           IF CSVPARSE-FIELD-LENGTH
+              > WS-SPEC-MAX-LENGTH(WS-CURR-SPEC-NDX)
+               MOVE 'FIELD EXCEEDS MAXIMUM LENGTH'
+                 TO WS-EXCEPTION-REASON
+               PERFORM 9000-WRITE-FIELD-EXCEPTION
+           END-IF
+           .
+
+       1120-CHECK-NUMERIC.
+           IF DUMMY-FIELD(1:CSVPARSE-FIELD-LENGTH) NOT NUMERIC
+               MOVE 'FIELD IS NOT NUMERIC' TO WS-EXCEPTION-REASON
+               PERFORM 9000-WRITE-FIELD-EXCEPTION
+           END-IF
+           .
+
+       1130-CHECK-DATE.
+           IF CSVPARSE-FIELD-LENGTH NOT = 10
+           OR DUMMY-FIELD(5:1) NOT = '-'
+           OR DUMMY-FIELD(8:1) NOT = '-'
+           OR DUMMY-FIELD(1:4) NOT NUMERIC
+           OR DUMMY-FIELD(6:2) NOT NUMERIC
+           OR DUMMY-FIELD(9:2) NOT NUMERIC
+               MOVE 'FIELD IS NOT A VALID DATE' TO WS-EXCEPTION-REASON
+               PERFORM 9000-WRITE-FIELD-EXCEPTION
+           ELSE
+               IF DUMMY-FIELD(6:2) < '01' OR DUMMY-FIELD(6:2) > '12'
+               OR DUMMY-FIELD(9:2) < '01' OR DUMMY-FIELD(9:2) > '31'
+                   MOVE 'FIELD IS NOT A VALID DATE'
+                     TO WS-EXCEPTION-REASON
+                   PERFORM 9000-WRITE-FIELD-EXCEPTION
+               END-IF
+           END-IF
+           .
+
+       1020-END-OF-ROW.
+           EVALUATE TRUE
+             WHEN WS-ROW-NUMBER = 1
+                  DISPLAY MYNAME ' header row, columns = '
+                    WS-HEADER-COUNT
+             WHEN FIELD-COUNT NOT = WS-HEADER-COUNT
+                  ADD 1 TO WS-ROWS-CHECKED
+                  MOVE 'ROW FIELD COUNT DOES NOT MATCH HEADER'
+                    TO WS-EXCEPTION-REASON
+                  PERFORM 9010-WRITE-ROW-EXCEPTION
+             WHEN OTHER
+                  ADD 1 TO WS-ROWS-CHECKED
+           END-EVALUATE
+           .
+
+       9000-WRITE-FIELD-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE WS-ROW-NUMBER TO WS-ROW-NUMBER-DISP
+           IF CSVPARSE-FIELD-LENGTH = 0
+               MOVE SPACES TO WS-BAD-VALUE-DISP
+           ELSE
+               MOVE DUMMY-FIELD(1:CSVPARSE-FIELD-LENGTH)
+                 TO WS-BAD-VALUE-DISP
+           END-IF
+           MOVE SPACES TO EXCEPT-RECORD
+           STRING
+             'ROW='      DELIMITED BY SIZE
+             WS-ROW-NUMBER-DISP          DELIMITED BY SIZE
+             ' COLUMN='  DELIMITED BY SIZE
+             WS-COLUMN-NAME(FIELD-COUNT) DELIMITED BY SIZE
+             ' VALUE='   DELIMITED BY SIZE
+             WS-BAD-VALUE-DISP           DELIMITED BY SIZE
+             ' REASON='  DELIMITED BY SIZE
+             WS-EXCEPTION-REASON         DELIMITED BY SIZE
+             INTO EXCEPT-RECORD
+           END-STRING
+           MOVE 136 TO EXCEPT-RECORD-LENGTH
+           WRITE EXCEPT-RECORD
+           .
+
+       9010-WRITE-ROW-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE WS-ROW-NUMBER TO WS-ROW-NUMBER-DISP
+           MOVE SPACES TO EXCEPT-RECORD
+           STRING
+             'ROW='         DELIMITED BY SIZE
+             WS-ROW-NUMBER-DISP          DELIMITED BY SIZE
+             ' COLUMN=(ROW LEVEL) VALUE=' DELIMITED BY SIZE
+             ' REASON='     DELIMITED BY SIZE
+             WS-EXCEPTION-REASON         DELIMITED BY SIZE
+             INTO EXCEPT-RECORD
+           END-STRING
+           MOVE 136 TO EXCEPT-RECORD-LENGTH
+           WRITE EXCEPT-RECORD
+           .
+
+       8010-READ-SPECFILE.
+           READ SPECFILE
+             AT END SET SPEC-EOF TO TRUE
+           END-READ
+           .
+
+       8020-READ-INPUT01.
+           READ INPUT01
+             AT END SET INPUT01-EOF TO TRUE
+           END-READ
+           .
+
+       8030-SET-CSVPARSE-PARMS.
+           SET CSVPARSE-RECORD-ADDRESS TO ADDRESS OF INPUT01-RECORD
+           MOVE INPUT01-RECORD-LENGTH TO CSVPARSE-RECORD-LENGTH
+           .
+
+       8900-WRITE-TRAILER.
+           MOVE SPACES TO EXCEPT-RECORD
+           MOVE WS-ROWS-CHECKED TO WS-ROWS-CHECKED-DISP
+           MOVE WS-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT-DISP
+           STRING
+             'TRAILER ROWS-CHECKED=' DELIMITED BY SIZE
+             WS-ROWS-CHECKED-DISP   DELIMITED BY SIZE
+             ' EXCEPTIONS='         DELIMITED BY SIZE
+             WS-EXCEPTION-COUNT-DISP DELIMITED BY SIZE
+             INTO EXCEPT-RECORD
+           END-STRING
+           MOVE 60 TO EXCEPT-RECORD-LENGTH
+           WRITE EXCEPT-RECORD
+           .
+
+       9999-ABEND.
+           >>IF IGY-COMPILER-VRM DEFINED
+           CALL 'CEE3ABD' USING
+               WS-ABND-CD
+               WS-ABND-DUMP
+           END-CALL
+           >>ELSE
+           MOVE +0 TO DUMPER
+           >>END-IF
+           .
