@@ -0,0 +1,747 @@
+       Identification Division.
+       Program-ID. CSVLOAD.
+      *
+      * The purpose of this program is to consolidate a nightly drop
+      * of vendor CSV files into one downstream-ready file, each
+      * source file parsed with CSVPARSE under its own delimiter and
+      * style, and re-emitted through CSVBUILD in a single common
+      * RFC4180/comma format so that downstream programs only ever
+      * have to deal with one CSV dialect.
+      *
+      * The list of files to fold in, and the CSVOPTS each one needs,
+      * comes from a control file read one line per source file:
+      *
+      *   columns   1-128  source file name
+      *   column      129  field delimiter, first byte
+      *   column      130  style, U(nix) or R(FC4180)
+      *   column      131  tolerate leading equal, T or F
+      *   columns 132-134  field delimiter, bytes 2-4 (space filled
+      *                    when the delimiter is one byte long)
+      *   column      135  field delimiter length, '1'-'4' (space
+      *                    defaults to '1', for control files written
+      *                    before this column existed)
+      *   column      136  sniff the delimiter instead of using the
+      *                    one above, Y or N (space defaults to N)
+      *   column      137  strip a leading UTF-8 byte order mark from
+      *                    the source file before parsing it, Y or N
+      *                    (space defaults to N)
+      *
+      * A trailer record is written as the last record of the
+      * consolidated output file, showing how many source files and
+      * how many rows were folded in.
+      *
+      * When a checkpoint data set name is supplied as a fourth
+      * program argument, CSVLOAD saves its restart position after
+      * every WS-CKPT-INTERVAL input records and, on the next run,
+      * picks back up with the source file and input position where
+      * the last checkpoint left off instead of reprocessing the
+      * whole job from the start.
+      *
+      * As with EXAMPLE1, the IBM Z portions of this program are
+      * freehanded and conditionally compiled, since there is no
+      * mainframe available to test against.  Per-control-record
+      * dynamic allocation of INPUT01 on IBM Z assumes the DYNAM
+      * compiler option is in effect so that the data set name moved
+      * into WS-INPUT01-NAME is honored at OPEN time.
+      *
+       Environment Division.
+       Configuration Section.
+       Repository.
+           Function All Intrinsic.
+       Input-Output Section.
+       File-Control.
+           >>IF IGY-COMPILER-VRM DEFINED
+           Select CTLFILE Assign CTLFILE
+             Organization Line Sequential.
+           Select OUTFILE Assign OUTFILE
+             Organization Line Sequential.
+           Select INPUT01 Assign WS-INPUT01-NAME.
+           Select CTLRPT Assign CTLRPT
+             Organization Line Sequential.
+           Select Optional CKPTFILE Assign CKPTFILE
+             Organization Sequential
+             File Status WS-CKPT-STATUS.
+           >>ELSE
+           Select CTLFILE Assign WS-CTL-FILE-NAME
+             Organization Line Sequential.
+           Select OUTFILE Assign WS-OUT-FILE-NAME
+             Organization Line Sequential.
+           Select INPUT01 Assign WS-INPUT01-NAME
+             Organization Line Sequential.
+           Select CTLRPT Assign WS-CTLRPT-NAME
+             Organization Line Sequential.
+           Select Optional CKPTFILE Assign WS-CKPT-FILE-NAME
+             Organization Sequential
+             File Status WS-CKPT-STATUS.
+           >>END-IF
+       Data Division.
+       File Section.
+       FD  CTLFILE.
+       01  CTL-RECORD.
+           05  CTL-FILE-NAME           PIC X(128).
+           05  CTL-DELIMITER           PIC X(001).
+           05  CTL-STYLE               PIC X(001).
+           05  CTL-TOLERATE-EQUAL      PIC X(001).
+           05  CTL-DELIMITER-EXTRA     PIC X(003).
+           05  CTL-DELIMITER-LENGTH    PIC X(001).
+           05  CTL-SNIFF-SW            PIC X(001).
+           05  CTL-STRIP-BOM-SW        PIC X(001).
+
+       FD  OUTFILE
+           Record Varying 1 To 32000 Depending OUT-RECORD-LENGTH
+           Block 0
+           Recording V.
+       01  OUT-RECORD PIC X(32000).
+
+       FD  INPUT01
+           Record Varying 1 To 27990 Depending INPUT01-RECORD-LENGTH
+           Block 0
+           Recording V.
+       01  INPUT01-RECORD PIC X(27990).
+
+       FD  CTLRPT
+           Record Varying 1 To 132 Depending CTLRPT-RECORD-LENGTH
+           Block 0
+           Recording V.
+       01  CTLRPT-RECORD PIC X(132).
+
+       FD  CKPTFILE.
+       01  CKPT-RECORD.
+           05  CKPT-CTL-FILE-NAME      PIC X(128).
+           05  CKPT-INPUT01-RECS-READ  PIC 9(009).
+           05  CKPT-FILE-COUNT         PIC 9(009).
+           05  CKPT-TOTAL-ROW-COUNT    PIC 9(009).
+           05  CKPT-FILE-ROW-COUNT     PIC 9(009).
+           05  CKPT-CTOT-AREA          PIC X(064).
+           05  CKPT-PARSE-AREA         PIC X(32024).
+
+       Working-Storage Section.
+       01  WS-CONSTANTS.
+           05  MYNAME                  PIC X(008) VALUE 'CSVLOAD'.
+
+       01  WS-WORK-AREAS.
+           >>IF IGY-COMPILER-VRM DEFINED
+           05  WS-ABND-CD              PIC 9(008) COMP VALUE 42.
+           05  WS-ABND-DUMP            PIC 9(008) COMP VALUE 1.
+           >>ELSE
+           05  WS-ARG-NB               PIC S9(004) BINARY VALUE +0.
+           05  WS-CTL-FILE-NAME        PIC X(128)         VALUE
+                                                   SPACES.
+           05  WS-OUT-FILE-NAME        PIC X(128)         VALUE
+                                                   SPACES.
+           05  WS-CTLRPT-NAME          PIC X(128)         VALUE
+                                                   SPACES.
+           05  WS-CKPT-FILE-NAME       PIC X(128)         VALUE
+                                                   SPACES.
+           >>END-IF
+           05  WS-INPUT01-NAME         PIC X(128)         VALUE
+                                                   SPACES.
+           05  INPUT01-RECORD-LENGTH   PIC S9(004) BINARY VALUE +0.
+           05  OUT-RECORD-LENGTH       PIC S9(004) BINARY VALUE +0.
+           05  CTLRPT-RECORD-LENGTH    PIC S9(004) BINARY VALUE +0.
+           05  FIELD-COUNT             PIC S9(004) BINARY VALUE +0.
+           05  WS-FILE-COUNT           PIC S9(009) BINARY VALUE +0.
+           05  WS-FILE-ROW-COUNT       PIC S9(009) BINARY VALUE +0.
+           05  WS-FILE-RECS-READ       PIC S9(009) BINARY VALUE +0.
+           05  WS-TOTAL-ROW-COUNT      PIC S9(009) BINARY VALUE +0.
+           05  WS-FILE-COUNT-DISP      PIC Z(008)9.
+           05  WS-TOTAL-ROW-COUNT-DISP PIC Z(008)9.
+           05  WS-CTOT-DISP            PIC Z(008)9.
+           05  WS-CKPT-STATUS          PIC X(002) VALUE SPACES.
+               88  WS-CKPT-STATUS-OK              VALUE '00'.
+           05  WS-CKPT-INTERVAL        PIC S9(009) BINARY
+                                                   VALUE +500.
+           05  WS-CKPT-DIVIDE-RESULT   PIC S9(009) BINARY VALUE +0.
+           05  WS-CKPT-REMAINDER       PIC S9(009) BINARY VALUE +0.
+           05  WS-RESTART-FILE-NAME    PIC X(128)         VALUE
+                                                   SPACES.
+           05  WS-RESTART-RECS-READ    PIC S9(009) BINARY VALUE +0.
+           05  WS-CKPT-SKIP-NDX        PIC S9(009) BINARY VALUE +0.
+
+       01  WS-SWITCHES.
+           >>IF IGY-COMPILER-VRM DEFINED
+           05  CSVPARSE-RETURN-CODE    PIC S9(004) BINARY VALUE +0.
+           Copy CSVRC  Replacing ==:PRFX:== By ==CSVPARSE-==.
+           05  CSVBUILD-RETURN-CODE    PIC S9(004) BINARY VALUE +0.
+           Copy CSVBRC Replacing ==:PRFX:== By ==CSVBUILD-==.
+           >>ELSE
+           05  CSVPARSE-RETURN-CODE    PIC S9(009) BINARY VALUE +0.
+           Copy CSVRC  Replacing ==:PRFX:== By ==CSVPARSE-==.
+           05  CSVBUILD-RETURN-CODE    PIC S9(009) BINARY VALUE +0.
+           Copy CSVBRC Replacing ==:PRFX:== By ==CSVBUILD-==.
+           >>END-IF
+           05  CTL-EOF-SW              PIC X(001) VALUE 'N'.
+               88  CTL-EOF                        VALUE 'Y' FALSE 'N'.
+           05  INPUT01-EOF-SW          PIC X(001) VALUE 'N'.
+               88  INPUT01-EOF                    VALUE 'Y' FALSE 'N'.
+           05  CKPT-EOF-SW             PIC X(001) VALUE 'N'.
+               88  CKPT-EOF                       VALUE 'Y' FALSE 'N'.
+           05  WS-CKPT-REQUESTED-SW    PIC X(001) VALUE 'N'.
+               88  WS-CKPT-REQUESTED              VALUE 'Y' FALSE 'N'.
+           05  WS-CKPT-FOUND-SW        PIC X(001) VALUE 'N'.
+               88  WS-CKPT-FOUND                  VALUE 'Y' FALSE 'N'.
+           05  WS-RESTART-SW           PIC X(001) VALUE 'N'.
+               88  WS-RESTART                     VALUE 'Y' FALSE 'N'.
+           05  WS-RESTART-PENDING-SW   PIC X(001) VALUE 'N'.
+               88  WS-RESTART-PENDING             VALUE 'Y' FALSE 'N'.
+
+       Copy CSVOPTS   Replacing ==:PRFX:== By ==CSVPARSE-==.
+       Copy CSVPARMS  Replacing ==:PRFX:== By ==CSVPARSE-==.
+       Copy CSVCKPT   Replacing ==:PRFX:== By ==CSVPARSE-CKPT-==.
+       Copy CSVOPTS   Replacing ==:PRFX:== By ==CSVBUILD-==.
+       Copy CSVBPARMS Replacing ==:PRFX:== By ==CSVBUILD-==.
+       Copy CSVCTOT   Replacing ==:PRFX:== By ==CTOT-==.
+
+       Linkage Section.
+       >>IF IGY-COMPILER-VRM NOT DEFINED
+       01  OS-PARM.
+           05  OS-PARM-LENGTH      PIC S9(004) BINARY.
+           05  OS-PARM-VALUE       PIC X(128).
+       >>END-IF
+
+       77  DUMMY-FIELD             PIC X(999).
+
+       >>IF IGY-COMPILER-VRM NOT DEFINED
+       77  DUMPER                  PIC S9(004) BINARY.
+       >>END-IF
+
+       >>IF IGY-COMPILER-VRM DEFINED
+       Procedure Division Using OS-PARM.
+       >>ELSE
+       Procedure Division.
+        >>END-IF
+           PERFORM 0100-INIT
+
+           IF WS-CKPT-REQUESTED
+               PERFORM 0200-CHECK-FOR-RESTART
+           END-IF
+
+           OPEN INPUT CTLFILE
+           IF WS-RESTART
+               OPEN EXTEND OUTFILE
+           ELSE
+               OPEN OUTPUT OUTFILE
+           END-IF
+           OPEN OUTPUT CTLRPT
+           IF WS-CKPT-REQUESTED
+               OPEN OUTPUT CKPTFILE
+           END-IF
+
+           PERFORM 8010-READ-CTLFILE
+
+           IF WS-RESTART
+               PERFORM 0210-SKIP-TO-RESTART-FILE
+                 UNTIL CTL-EOF
+                 OR CTL-FILE-NAME = WS-RESTART-FILE-NAME
+               IF CTL-EOF
+                   DISPLAY MYNAME
+                     ' checkpoint file not found in the control file'
+                   PERFORM 9999-ABEND
+               END-IF
+               SET WS-RESTART-PENDING TO TRUE
+           END-IF
+
+           PERFORM 1000-PROCESS-ONE-FILE
+             UNTIL CTL-EOF
+
+           PERFORM 8900-WRITE-TRAILER
+           PERFORM 8950-WRITE-CONTROL-TOTALS
+
+      * The job reached end of file on its own, so any checkpoint
+      * taken along the way no longer describes a restart point.
+      * Empty the checkpoint data set here so that the next
+      * invocation is not mistaken for a restart of this completed
+      * run.
+           IF WS-CKPT-REQUESTED
+               CLOSE CKPTFILE
+               OPEN OUTPUT CKPTFILE
+           END-IF
+
+           CLOSE CTLFILE
+           CLOSE OUTFILE
+           CLOSE CTLRPT
+           IF WS-CKPT-REQUESTED
+               CLOSE CKPTFILE
+           END-IF
+           MOVE +0 TO RETURN-CODE
+           GOBACK.
+
+       0100-INIT.
+           >>IF IGY-COMPILER-VRM DEFINED
+      * CTLFILE/OUTFILE/CTLRPT already assume their DDs are always
+      * supplied under fixed names on this platform; CKPTFILE is no
+      * different - code the DD (even pointing to a brand new data
+      * set on a first run) whenever this job should checkpoint, and
+      * leave it out of the JCL when it should not.  CKPTFILE is
+      * Select Optional, so 0200-CHECK-FOR-RESTART's file-status
+      * check already handles the no-prior-checkpoint case cleanly.
+           SET WS-CKPT-REQUESTED TO TRUE
+           >>ELSE
+           SET ADDRESS OF DUMPER TO NULL
+           ACCEPT WS-ARG-NB FROM ARGUMENT-NUMBER
+           IF WS-ARG-NB >= 3
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WS-CTL-FILE-NAME FROM ARGUMENT-VALUE
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT WS-OUT-FILE-NAME FROM ARGUMENT-VALUE
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT WS-CTLRPT-NAME FROM ARGUMENT-VALUE
+           ELSE
+               DISPLAY MYNAME ' required parameters not provided'
+               PERFORM 9999-ABEND
+           END-IF
+           IF WS-ARG-NB >= 4
+               DISPLAY 4 UPON ARGUMENT-NUMBER
+               ACCEPT WS-CKPT-FILE-NAME FROM ARGUMENT-VALUE
+               SET WS-CKPT-REQUESTED TO TRUE
+           END-IF
+           >>END-IF
+           .
+
+       0200-CHECK-FOR-RESTART.
+           OPEN INPUT CKPTFILE
+           IF WS-CKPT-STATUS-OK
+               PERFORM 0220-READ-CHECKPOINT-RECORD
+                 UNTIL CKPT-EOF
+               IF WS-CKPT-FOUND
+                   SET WS-RESTART TO TRUE
+                   MOVE CKPT-CTL-FILE-NAME  TO WS-RESTART-FILE-NAME
+                   MOVE CKPT-INPUT01-RECS-READ
+                     TO WS-RESTART-RECS-READ
+                   MOVE CKPT-FILE-COUNT     TO WS-FILE-COUNT
+                   MOVE CKPT-TOTAL-ROW-COUNT TO WS-TOTAL-ROW-COUNT
+                   MOVE CKPT-FILE-ROW-COUNT TO WS-FILE-ROW-COUNT
+                   MOVE CKPT-CTOT-AREA(1:LENGTH OF CTOT-AREA)
+                     TO CTOT-AREA(1:LENGTH OF CTOT-AREA)
+                   MOVE CKPT-PARSE-AREA
+                          (1:LENGTH OF CSVPARSE-CKPT-AREA)
+                     TO CSVPARSE-CKPT-AREA
+                          (1:LENGTH OF CSVPARSE-CKPT-AREA)
+               END-IF
+           END-IF
+           CLOSE CKPTFILE
+           .
+
+       0210-SKIP-TO-RESTART-FILE.
+           PERFORM 8010-READ-CTLFILE
+           .
+
+       0220-READ-CHECKPOINT-RECORD.
+           READ CKPTFILE
+             AT END SET CKPT-EOF TO TRUE
+             NOT AT END SET WS-CKPT-FOUND TO TRUE
+           END-READ
+           .
+
+       1000-PROCESS-ONE-FILE.
+           MOVE CTL-FILE-NAME TO WS-INPUT01-NAME
+           PERFORM 1100-SET-CSVPARSE-OPTS
+
+           IF NOT WS-RESTART-PENDING
+               MOVE +0 TO WS-FILE-ROW-COUNT
+               MOVE +0 TO WS-FILE-RECS-READ
+           ELSE
+               MOVE WS-RESTART-RECS-READ TO WS-FILE-RECS-READ
+           END-IF
+           MOVE +0 TO FIELD-COUNT
+           INITIALIZE INPUT01-EOF-SW
+
+           OPEN INPUT INPUT01
+
+           IF WS-RESTART-PENDING
+               PERFORM 0230-RESUME-RESTART-FILE
+           END-IF
+
+           PERFORM 8020-READ-INPUT01
+             UNTIL INPUT01-RECORD-LENGTH > 0
+             OR INPUT01-EOF
+
+           PERFORM 2000-PROCESS-INPUT01
+             UNTIL INPUT01-EOF
+
+           CLOSE INPUT01
+
+           ADD 1 TO WS-FILE-COUNT
+           ADD WS-FILE-ROW-COUNT TO WS-TOTAL-ROW-COUNT
+
+           PERFORM 8010-READ-CTLFILE
+           .
+
+       0230-RESUME-RESTART-FILE.
+           MOVE +0 TO WS-CKPT-SKIP-NDX
+           PERFORM 0240-SKIP-ONE-INPUT01-RECORD
+             VARYING WS-CKPT-SKIP-NDX FROM 1 BY 1
+             UNTIL WS-CKPT-SKIP-NDX > WS-RESTART-RECS-READ
+             OR INPUT01-EOF
+           INITIALIZE INPUT01-RECORD-LENGTH
+
+           SET CSVPARSE-CKPT-RESTORE TO TRUE
+           CALL "CSVPARSE" USING
+             CSVPARSE-OPTS
+             CSVPARSE-RECORD-LENGTH
+             CSVPARSE-RECORD-ADDRESS
+             CSVPARSE-FIELD-LENGTH
+             CSVPARSE-FIELD-ADDRESS
+             CSVPARSE-CKPT-AREA
+           END-CALL
+           MOVE RETURN-CODE TO CSVPARSE-RETURN-CODE
+           SET CSVPARSE-CKPT-NONE TO TRUE
+
+           SET WS-RESTART-PENDING TO FALSE
+           SET WS-RESTART TO FALSE
+           .
+
+       0240-SKIP-ONE-INPUT01-RECORD.
+           READ INPUT01
+             AT END SET INPUT01-EOF TO TRUE
+           END-READ
+           .
+
+       1100-SET-CSVPARSE-OPTS.
+           EVALUATE TRUE
+             WHEN CTL-DELIMITER-LENGTH = SPACE
+             OR CTL-DELIMITER-LENGTH = '1'
+                  MOVE 1 TO CSVPARSE-FIELD-DELIMITER-LENGTH
+             WHEN CTL-DELIMITER-LENGTH = '2'
+                  MOVE 2 TO CSVPARSE-FIELD-DELIMITER-LENGTH
+             WHEN CTL-DELIMITER-LENGTH = '3'
+                  MOVE 3 TO CSVPARSE-FIELD-DELIMITER-LENGTH
+             WHEN CTL-DELIMITER-LENGTH = '4'
+                  MOVE 4 TO CSVPARSE-FIELD-DELIMITER-LENGTH
+             WHEN OTHER
+                  DISPLAY MYNAME ' control record for '
+                    CTL-FILE-NAME
+                    ' has an invalid delimiter length'
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+           MOVE SPACES TO CSVPARSE-FIELD-DELIMITER
+           MOVE CTL-DELIMITER TO CSVPARSE-FIELD-DELIMITER(1:1)
+           IF CSVPARSE-FIELD-DELIMITER-LENGTH > 1
+               MOVE CTL-DELIMITER-EXTRA
+                      (1:CSVPARSE-FIELD-DELIMITER-LENGTH - 1)
+                 TO CSVPARSE-FIELD-DELIMITER
+                      (2:CSVPARSE-FIELD-DELIMITER-LENGTH - 1)
+           END-IF
+           EVALUATE TRUE
+             WHEN CTL-SNIFF-SW = 'Y'
+                  SET CSVPARSE-SNIFF-DELIMITERS TO TRUE
+             WHEN CTL-SNIFF-SW = 'N' OR SPACE
+                  SET CSVPARSE-SNIFF-NONE TO TRUE
+             WHEN OTHER
+                  DISPLAY MYNAME ' control record for '
+                    CTL-FILE-NAME
+                    ' has an invalid sniff-delimiters value'
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+           EVALUATE TRUE
+             WHEN CTL-TOLERATE-EQUAL = 'T'
+                  SET CSVPARSE-TOLERATE-LEADING-EQUAL TO TRUE
+             WHEN CTL-TOLERATE-EQUAL = 'F'
+                  SET CSVPARSE-TOLERATE-LEADING-EQUAL TO FALSE
+             WHEN OTHER
+                  DISPLAY MYNAME ' control record for '
+                    CTL-FILE-NAME
+                    ' has an invalid tolerate-leading-equal value'
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+           EVALUATE TRUE
+             WHEN CTL-STYLE = 'U'
+                  SET CSVPARSE-UNIX TO TRUE
+             WHEN CTL-STYLE = 'R'
+                  SET CSVPARSE-RFC4180 TO TRUE
+             WHEN OTHER
+                  DISPLAY MYNAME ' control record for '
+                    CTL-FILE-NAME
+                    ' has an invalid style value'
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+           EVALUATE TRUE
+             WHEN CTL-STRIP-BOM-SW = 'Y'
+                  SET CSVPARSE-STRIP-BOM TO TRUE
+             WHEN CTL-STRIP-BOM-SW = 'N' OR SPACE
+                  SET CSVPARSE-STRIP-BOM TO FALSE
+             WHEN OTHER
+                  DISPLAY MYNAME ' control record for '
+                    CTL-FILE-NAME
+                    ' has an invalid strip-BOM value'
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+           .
+
+       2000-PROCESS-INPUT01.
+           PERFORM 8030-SET-CSVPARSE-PARMS
+           CALL "CSVPARSE" USING
+             CSVPARSE-OPTS
+             CSVPARSE-RECORD-LENGTH
+             CSVPARSE-RECORD-ADDRESS
+             CSVPARSE-FIELD-LENGTH
+             CSVPARSE-FIELD-ADDRESS
+             CSVPARSE-CKPT-AREA
+           END-CALL
+           MOVE RETURN-CODE TO CSVPARSE-RETURN-CODE
+           EVALUATE TRUE
+             WHEN CSVPARSE-RECORD-COMPLETE
+                  ADD 1 TO CTOT-RECORD-COMPLETE-COUNT
+                  ADD 1 TO FIELD-COUNT
+                  PERFORM 2015-UPDATE-CTOT-FIELD-STATS
+                  PERFORM 2010-RELAY-FIELD
+                  PERFORM 2020-WRITE-OUTPUT-ROW
+                  ADD 1 TO WS-FILE-ROW-COUNT
+                  ADD 1 TO CTOT-ROWS-COMPLETED
+                  MOVE +0 TO FIELD-COUNT
+                  IF WS-CKPT-REQUESTED
+                      PERFORM 8500-CHECKPOINT-IF-DUE
+                  END-IF
+                  INITIALIZE INPUT01-RECORD-LENGTH
+                  PERFORM 8020-READ-INPUT01
+                    UNTIL INPUT01-RECORD-LENGTH > 0
+                    OR INPUT01-EOF
+             WHEN CSVPARSE-FIELD-COMPLETE
+                  ADD 1 TO CTOT-FIELD-COMPLETE-COUNT
+                  ADD 1 TO FIELD-COUNT
+                  PERFORM 2015-UPDATE-CTOT-FIELD-STATS
+                  PERFORM 2010-RELAY-FIELD
+             WHEN CSVPARSE-FIELD-INCOMPLETE
+                  ADD 1 TO CTOT-FIELD-INCOMPLETE-COUNT
+                  INITIALIZE INPUT01-RECORD-LENGTH
+                  PERFORM 8020-READ-INPUT01
+                    UNTIL INPUT01-RECORD-LENGTH > 0
+                    OR INPUT01-EOF
+             WHEN CSVPARSE-ERROR-OPT
+                  ADD 1 TO CTOT-ERROR-OPT-COUNT
+                  DISPLAY MYNAME ' error in CSVPARSE options for '
+                    CTL-FILE-NAME
+                  PERFORM 9999-ABEND
+             WHEN CSVPARSE-ERROR-PARM
+                  ADD 1 TO CTOT-ERROR-PARM-COUNT
+                  DISPLAY MYNAME ' error in CSVPARSE parms for '
+                    CTL-FILE-NAME
+                  PERFORM 9999-ABEND
+             WHEN OTHER
+                  DISPLAY MYNAME ' something else is wrong with '
+                    CTL-FILE-NAME
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+           .
+
+       2015-UPDATE-CTOT-FIELD-STATS.
+           ADD 1 TO CTOT-FIELDS-PARSED
+           IF CSVPARSE-FIELD-LENGTH < CTOT-MIN-FIELD-LENGTH
+               MOVE CSVPARSE-FIELD-LENGTH TO CTOT-MIN-FIELD-LENGTH
+           END-IF
+           IF CSVPARSE-FIELD-LENGTH > CTOT-MAX-FIELD-LENGTH
+               MOVE CSVPARSE-FIELD-LENGTH TO CTOT-MAX-FIELD-LENGTH
+           END-IF
+           .
+
+       2010-RELAY-FIELD.
+           IF FIELD-COUNT = 1
+               SET CSVBUILD-FIRST-FIELD TO TRUE
+           ELSE
+               SET CSVBUILD-FIRST-FIELD TO FALSE
+           END-IF
+           SET CSVBUILD-RFC4180 TO TRUE
+           MOVE ',' TO CSVBUILD-FIELD-DELIMITER
+           MOVE CSVPARSE-FIELD-LENGTH  TO CSVBUILD-FIELD-LENGTH
+           SET  CSVBUILD-FIELD-ADDRESS TO CSVPARSE-FIELD-ADDRESS
+           CALL "CSVBUILD" USING
+             CSVBUILD-OPTS
+             CSVBUILD-FIELD-LENGTH
+             CSVBUILD-FIELD-ADDRESS
+             CSVBUILD-RECORD-LENGTH
+             CSVBUILD-RECORD-ADDRESS
+             CSVBUILD-FIRST-FIELD-SW
+           END-CALL
+           MOVE RETURN-CODE TO CSVBUILD-RETURN-CODE
+           IF NOT CSVBUILD-FIELD-APPENDED
+               DISPLAY MYNAME ' CSVBUILD failed for ' CTL-FILE-NAME
+               PERFORM 9999-ABEND
+           END-IF
+           .
+
+       2020-WRITE-OUTPUT-ROW.
+           SET ADDRESS OF DUMMY-FIELD TO CSVBUILD-RECORD-ADDRESS
+           MOVE CSVBUILD-RECORD-LENGTH TO OUT-RECORD-LENGTH
+           MOVE DUMMY-FIELD(1:CSVBUILD-RECORD-LENGTH) TO OUT-RECORD
+           WRITE OUT-RECORD
+           .
+
+       8010-READ-CTLFILE.
+           READ CTLFILE
+             AT END SET CTL-EOF TO TRUE
+           END-READ
+           .
+
+       8020-READ-INPUT01.
+           READ INPUT01
+             AT END SET INPUT01-EOF TO TRUE
+             NOT AT END ADD 1 TO CTOT-RECORDS-READ
+                         ADD 1 TO WS-FILE-RECS-READ
+           END-READ
+           .
+
+       8030-SET-CSVPARSE-PARMS.
+           SET CSVPARSE-RECORD-ADDRESS TO ADDRESS OF INPUT01-RECORD
+           MOVE INPUT01-RECORD-LENGTH TO CSVPARSE-RECORD-LENGTH
+           .
+
+       8500-CHECKPOINT-IF-DUE.
+           DIVIDE CTOT-RECORDS-READ BY WS-CKPT-INTERVAL
+             GIVING WS-CKPT-DIVIDE-RESULT
+             REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = 0
+               PERFORM 8510-WRITE-CHECKPOINT
+           END-IF
+           .
+
+       8510-WRITE-CHECKPOINT.
+           MOVE WS-FILE-RECS-READ TO CSVPARSE-CKPT-CALLER-POSITION
+           SET CSVPARSE-CKPT-SAVE TO TRUE
+           CALL "CSVPARSE" USING
+             CSVPARSE-OPTS
+             CSVPARSE-RECORD-LENGTH
+             CSVPARSE-RECORD-ADDRESS
+             CSVPARSE-FIELD-LENGTH
+             CSVPARSE-FIELD-ADDRESS
+             CSVPARSE-CKPT-AREA
+           END-CALL
+           MOVE RETURN-CODE TO CSVPARSE-RETURN-CODE
+           SET CSVPARSE-CKPT-NONE TO TRUE
+           IF CSVPARSE-ERROR-CKPT
+               ADD 1 TO CTOT-ERROR-CKPT-COUNT
+               DISPLAY MYNAME ' checkpoint save failed for '
+                 CTL-FILE-NAME
+               PERFORM 9999-ABEND
+           END-IF
+
+           MOVE CTL-FILE-NAME        TO CKPT-CTL-FILE-NAME
+           MOVE WS-FILE-RECS-READ    TO CKPT-INPUT01-RECS-READ
+           MOVE WS-FILE-COUNT        TO CKPT-FILE-COUNT
+           MOVE WS-TOTAL-ROW-COUNT   TO CKPT-TOTAL-ROW-COUNT
+           MOVE WS-FILE-ROW-COUNT    TO CKPT-FILE-ROW-COUNT
+           MOVE CTOT-AREA(1:LENGTH OF CTOT-AREA)
+             TO CKPT-CTOT-AREA(1:LENGTH OF CTOT-AREA)
+           MOVE CSVPARSE-CKPT-AREA(1:LENGTH OF CSVPARSE-CKPT-AREA)
+             TO CKPT-PARSE-AREA(1:LENGTH OF CSVPARSE-CKPT-AREA)
+           WRITE CKPT-RECORD
+           .
+
+       8900-WRITE-TRAILER.
+           MOVE SPACES TO OUT-RECORD
+           MOVE WS-FILE-COUNT TO WS-FILE-COUNT-DISP
+           MOVE WS-TOTAL-ROW-COUNT TO WS-TOTAL-ROW-COUNT-DISP
+           STRING
+             'TRAILER FILES=' DELIMITED BY SIZE
+             WS-FILE-COUNT-DISP DELIMITED BY SIZE
+             ' ROWS='         DELIMITED BY SIZE
+             WS-TOTAL-ROW-COUNT-DISP DELIMITED BY SIZE
+             INTO OUT-RECORD
+           END-STRING
+           MOVE 60 TO OUT-RECORD-LENGTH
+           WRITE OUT-RECORD
+           .
+
+       8950-WRITE-CONTROL-TOTALS.
+           MOVE CTOT-RECORDS-READ TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'RECORDS READ=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           MOVE 40 TO CTLRPT-RECORD-LENGTH
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-ROWS-COMPLETED TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'ROWS COMPLETED=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-FIELDS-PARSED TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'FIELDS PARSED=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           IF CTOT-FIELDS-PARSED = 0
+               MOVE +0 TO CTOT-MIN-FIELD-LENGTH
+           END-IF
+           MOVE CTOT-MIN-FIELD-LENGTH TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'MIN FIELD LENGTH=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-MAX-FIELD-LENGTH TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'MAX FIELD LENGTH=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-FIELD-COMPLETE-COUNT TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'RC FIELD-COMPLETE=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-RECORD-COMPLETE-COUNT TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'RC RECORD-COMPLETE=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-FIELD-INCOMPLETE-COUNT TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'RC FIELD-INCOMPLETE=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-ERROR-OPT-COUNT TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'RC ERROR-OPT=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-ERROR-PARM-COUNT TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'RC ERROR-PARM=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+
+           MOVE CTOT-ERROR-CKPT-COUNT TO WS-CTOT-DISP
+           MOVE SPACES TO CTLRPT-RECORD
+           STRING 'RC ERROR-CKPT=' DELIMITED BY SIZE
+             WS-CTOT-DISP DELIMITED BY SIZE
+             INTO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD
+           .
+
+       9999-ABEND.
+           >>IF IGY-COMPILER-VRM DEFINED
+           CALL 'CEE3ABD' USING
+               WS-ABND-CD
+               WS-ABND-DUMP
+           END-CALL
+           >>ELSE
+           MOVE +0 TO DUMPER
+           >>END-IF
+           .
