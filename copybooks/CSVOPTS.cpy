@@ -0,0 +1,30 @@
+      *
+      * CSVOPTS - the options block shared by CSVPARSE and its
+      * callers.  Copied wholesale as a single 01-level record, with
+      * the :PRFX: placeholder replaced by the caller's chosen
+      * prefix (OPT- in CSVPARSE's own Linkage Section, CSVPARSE- in
+      * a calling program's Working-Storage Section, and so on).
+      *
+       01  :PRFX:OPTS.
+           05  :PRFX:STYLE-SW              PIC X(001) VALUE SPACE.
+               88  :PRFX:UNIX                         VALUE 'U'.
+               88  :PRFX:RFC4180                      VALUE 'R'.
+           05  :PRFX:FIELD-DELIMITER       PIC X(004) VALUE SPACE.
+           05  :PRFX:FIELD-DELIMITER-LENGTH
+                                           PIC S9(004) BINARY
+                                                       VALUE +1.
+           05  :PRFX:SNIFF-DELIMITER-SW    PIC X(001) VALUE 'N'.
+               88  :PRFX:SNIFF-DELIMITERS              VALUE 'Y'.
+               88  :PRFX:SNIFF-NONE                    VALUE 'N'.
+           05  :PRFX:TOLERATE-LEADING-EQUAL-SW
+                                           PIC X(001) VALUE 'N'.
+               88  :PRFX:TOLERATE-LEADING-EQUAL
+                                                       VALUE 'Y'
+                                                       FALSE 'N'.
+           05  :PRFX:CKPT-FUNCTION-SW      PIC X(001) VALUE 'N'.
+               88  :PRFX:CKPT-SAVE                    VALUE 'S'.
+               88  :PRFX:CKPT-RESTORE                 VALUE 'R'.
+               88  :PRFX:CKPT-NONE                    VALUE 'N'.
+           05  :PRFX:STRIP-BOM-SW          PIC X(001) VALUE 'N'.
+               88  :PRFX:STRIP-BOM                    VALUE 'Y'
+                                                       FALSE 'N'.
