@@ -0,0 +1,112 @@
+      *
+      * CSVTESTM - symbolic map for BMS mapset CSVTESTM (map
+      * CSVTEST), hand-built to match src/CSVTESTM.bms field for
+      * field.  Each screen field gets the usual three BMS-generated
+      * companions ahead of its data value - length, flag byte, and
+      * the attribute byte that redefines the flag byte - exactly
+      * the way DFHMDF/basic mapping support lays them out, so this
+      * copybook would still line up if it were ever regenerated
+      * from the .bms source by the mapset assembly step.
+      *
+       01  CSVTESTI.
+           05  SRECL                   COMP PIC S9(4).
+           05  SRECF                   PICTURE X.
+           05  FILLER REDEFINES SRECF.
+               10  SRECA               PICTURE X.
+           05  SREC                    PIC X(080).
+
+           05  DLIML                   COMP PIC S9(4).
+           05  DLIMF                   PICTURE X.
+           05  FILLER REDEFINES DLIMF.
+               10  DLIMA               PICTURE X.
+           05  DLIM                    PIC X(004).
+
+           05  STYLL                   COMP PIC S9(4).
+           05  STYLF                   PICTURE X.
+           05  FILLER REDEFINES STYLF.
+               10  STYLA               PICTURE X.
+           05  STYL                    PIC X(001).
+
+           05  EQLL                    COMP PIC S9(4).
+           05  EQLF                    PICTURE X.
+           05  FILLER REDEFINES EQLF.
+               10  EQLA                PICTURE X.
+           05  EQL                     PIC X(001).
+
+           05  SNIFL                   COMP PIC S9(4).
+           05  SNIFF                   PICTURE X.
+           05  FILLER REDEFINES SNIFF.
+               10  SNIFA               PICTURE X.
+           05  SNIF                    PIC X(001).
+
+           05  RCOUTL                  COMP PIC S9(4).
+           05  RCOUTF                  PICTURE X.
+           05  FILLER REDEFINES RCOUTF.
+               10  RCOUTA              PICTURE X.
+           05  RCOUT                   PIC X(020).
+
+           05  MSGL                    COMP PIC S9(4).
+           05  MSGF                    PICTURE X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                PICTURE X.
+           05  MSG                     PIC X(079).
+
+           05  FLD01L                  COMP PIC S9(4).
+           05  FLD01F                  PICTURE X.
+           05  FILLER REDEFINES FLD01F.
+               10  FLD01A              PICTURE X.
+           05  FLD01                   PIC X(060).
+
+           05  FLD02L                  COMP PIC S9(4).
+           05  FLD02F                  PICTURE X.
+           05  FILLER REDEFINES FLD02F.
+               10  FLD02A              PICTURE X.
+           05  FLD02                   PIC X(060).
+
+           05  FLD03L                  COMP PIC S9(4).
+           05  FLD03F                  PICTURE X.
+           05  FILLER REDEFINES FLD03F.
+               10  FLD03A              PICTURE X.
+           05  FLD03                   PIC X(060).
+
+           05  FLD04L                  COMP PIC S9(4).
+           05  FLD04F                  PICTURE X.
+           05  FILLER REDEFINES FLD04F.
+               10  FLD04A              PICTURE X.
+           05  FLD04                   PIC X(060).
+
+           05  FLD05L                  COMP PIC S9(4).
+           05  FLD05F                  PICTURE X.
+           05  FILLER REDEFINES FLD05F.
+               10  FLD05A              PICTURE X.
+           05  FLD05                   PIC X(060).
+
+           05  FLD06L                  COMP PIC S9(4).
+           05  FLD06F                  PICTURE X.
+           05  FILLER REDEFINES FLD06F.
+               10  FLD06A              PICTURE X.
+           05  FLD06                   PIC X(060).
+
+           05  FLD07L                  COMP PIC S9(4).
+           05  FLD07F                  PICTURE X.
+           05  FILLER REDEFINES FLD07F.
+               10  FLD07A              PICTURE X.
+           05  FLD07                   PIC X(060).
+
+           05  FLD08L                  COMP PIC S9(4).
+           05  FLD08F                  PICTURE X.
+           05  FILLER REDEFINES FLD08F.
+               10  FLD08A              PICTURE X.
+           05  FLD08                   PIC X(060).
+
+           05  FLD09L                  COMP PIC S9(4).
+           05  FLD09F                  PICTURE X.
+           05  FILLER REDEFINES FLD09F.
+               10  FLD09A              PICTURE X.
+           05  FLD09                   PIC X(060).
+
+           05  FLD10L                  COMP PIC S9(4).
+           05  FLD10F                  PICTURE X.
+           05  FILLER REDEFINES FLD10F.
+               10  FLD10A              PICTURE X.
+           05  FLD10                   PIC X(060).
