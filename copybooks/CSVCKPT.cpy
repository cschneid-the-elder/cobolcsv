@@ -0,0 +1,26 @@
+      *
+      * CSVCKPT - the checkpoint area CSVPARSE saves its cross-call
+      * state into (and reloads it from) when OPT-CKPT-FUNCTION-SW is
+      * set to 'S' or 'R'.  The calling program owns CALLER-POSITION
+      * - CSVPARSE never reads or writes it - so a restart job can
+      * carry its own input-file position in the very same checkpoint
+      * record it writes to its checkpoint data set.  The :PRFX:
+      * placeholder is replaced by the caller's chosen prefix.
+      *
+       01  :PRFX:AREA.
+           05  :PRFX:CALLER-POSITION       PIC S9(009) BINARY
+                                                       VALUE +0.
+           05  :PRFX:PREV-REC-POSN         PIC S9(009)
+                                           PACKED-DECIMAL VALUE +0.
+           05  :PRFX:CURR-FIELD-POSN       PIC S9(009)
+                                           PACKED-DECIMAL VALUE +0.
+           05  :PRFX:PREV-RETURN-CODE      PIC S9(004) BINARY
+                                                       VALUE +0.
+           05  :PRFX:FIRST-TIME-SW         PIC X(001) VALUE 'Y'.
+           05  :PRFX:QUOTE-FOUND-SW        PIC X(001) VALUE 'N'.
+           05  :PRFX:BACKSLASH-FOUND-SW    PIC X(001) VALUE 'N'.
+           05  :PRFX:ESCAPE-QUOTE-FOUND-SW PIC X(001) VALUE 'N'.
+           05  :PRFX:FIELD-DATA-LENGTH     PIC S9(009) BINARY
+                                                       VALUE +0.
+           05  :PRFX:FIELD-DATA            PIC X(32000)
+                                                       VALUE SPACES.
