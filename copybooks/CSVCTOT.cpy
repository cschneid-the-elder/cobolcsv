@@ -0,0 +1,28 @@
+      *
+      * CSVCTOT - end-of-job control totals accumulated by a
+      * CSVPARSE-driven batch run: records read from the input file,
+      * rows CSVPARSE completed, individual fields parsed, the
+      * shortest and longest field length seen, and a count of each
+      * CSVRC condition CSVPARSE returned along the way.  The caller
+      * accumulates these as it goes and writes them to its own
+      * control-total report dataset at end of job instead of leaving
+      * the only record of a run scattered across DISPLAY lines on
+      * SYSOUT.  The :PRFX: placeholder is replaced by the caller's
+      * chosen prefix, the same convention used by CSVOPTS/CSVPARMS.
+      *
+       01  :PRFX:AREA.
+           05  :PRFX:RECORDS-READ      PIC S9(009) BINARY VALUE +0.
+           05  :PRFX:ROWS-COMPLETED    PIC S9(009) BINARY VALUE +0.
+           05  :PRFX:FIELDS-PARSED     PIC S9(009) BINARY VALUE +0.
+           05  :PRFX:MIN-FIELD-LENGTH  PIC S9(009) BINARY
+                                                    VALUE +999999999.
+           05  :PRFX:MAX-FIELD-LENGTH  PIC S9(009) BINARY VALUE +0.
+           05  :PRFX:FIELD-COMPLETE-COUNT
+                                       PIC S9(009) BINARY VALUE +0.
+           05  :PRFX:RECORD-COMPLETE-COUNT
+                                       PIC S9(009) BINARY VALUE +0.
+           05  :PRFX:FIELD-INCOMPLETE-COUNT
+                                       PIC S9(009) BINARY VALUE +0.
+           05  :PRFX:ERROR-OPT-COUNT   PIC S9(009) BINARY VALUE +0.
+           05  :PRFX:ERROR-PARM-COUNT  PIC S9(009) BINARY VALUE +0.
+           05  :PRFX:ERROR-CKPT-COUNT  PIC S9(009) BINARY VALUE +0.
