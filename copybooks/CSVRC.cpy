@@ -0,0 +1,13 @@
+      *
+      * CSVRC - condition names for the CSVPARSE family of return
+      * codes.  Copied under a numeric PIC S9(004) BINARY item, with
+      * the :PRFX: placeholder replaced by the caller to tie the
+      * condition names to whichever elementary item is holding the
+      * code at the copy point (PREV-, RC-, CSVPARSE-, and so on).
+      *
+           88  :PRFX:FIELD-COMPLETE        VALUE +04.
+           88  :PRFX:RECORD-COMPLETE       VALUE +08.
+           88  :PRFX:FIELD-INCOMPLETE      VALUE +12.
+           88  :PRFX:ERROR-PARM            VALUE +16.
+           88  :PRFX:ERROR-OPT             VALUE +20.
+           88  :PRFX:ERROR-CKPT            VALUE +24.
