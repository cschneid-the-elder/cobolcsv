@@ -0,0 +1,11 @@
+      *
+      * CSVBRC - condition names for the CSVBUILD return code.
+      * Copied under a numeric PIC S9(004) BINARY item, with the
+      * :PRFX: placeholder replaced by the caller to tie the
+      * condition names to whichever elementary item is holding the
+      * code at the copy point.  The numbering follows CSVRC so the
+      * two subroutines' return codes read the same way.
+      *
+           88  :PRFX:FIELD-APPENDED       VALUE +04.
+           88  :PRFX:ERROR-PARM           VALUE +16.
+           88  :PRFX:ERROR-OPT            VALUE +20.
