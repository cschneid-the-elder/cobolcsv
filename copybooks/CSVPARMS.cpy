@@ -0,0 +1,14 @@
+      *
+      * CSVPARMS - the four parameters CSVPARSE exchanges with its
+      * caller beyond the options block: the input record CSVPARSE
+      * is to chew on this call, and the field it hands back.  Each
+      * is its own 01-level item since they are passed individually
+      * on the CALL/Procedure Division Using statement.  The :PRFX:
+      * placeholder is replaced by the caller's chosen prefix.
+      *
+       01  :PRFX:RECORD-LENGTH            PIC S9(009) BINARY
+                                                       VALUE +0.
+       01  :PRFX:RECORD-ADDRESS           POINTER     VALUE NULL.
+       01  :PRFX:FIELD-LENGTH             PIC S9(009) BINARY
+                                                       VALUE +0.
+       01  :PRFX:FIELD-ADDRESS            POINTER     VALUE NULL.
