@@ -0,0 +1,18 @@
+      *
+      * CSVBPARMS - the parameters CSVBUILD exchanges with its
+      * caller: the field value to append on this call, and the
+      * growing output record CSVBUILD owns and reallocates as it
+      * grows.  Each is its own 01-level item since they are passed
+      * individually on the CALL/Procedure Division Using statement.
+      * The :PRFX: placeholder is replaced by the caller's chosen
+      * prefix.
+      *
+       01  :PRFX:FIELD-LENGTH             PIC S9(009) BINARY
+                                                       VALUE +0.
+       01  :PRFX:FIELD-ADDRESS            POINTER     VALUE NULL.
+       01  :PRFX:RECORD-LENGTH            PIC S9(009) BINARY
+                                                       VALUE +0.
+       01  :PRFX:RECORD-ADDRESS           POINTER     VALUE NULL.
+       01  :PRFX:FIRST-FIELD-SW           PIC X(001) VALUE 'N'.
+           88  :PRFX:FIRST-FIELD                      VALUE 'Y'
+                                                       FALSE 'N'.
